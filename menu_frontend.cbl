@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Author: mdski
+      * Date:   2026-08-08
+      * Purpose: education
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-menu.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  WS-Menu-Choice      PIC X       VALUE SPACE.
+           88  Choice-Load                 VALUE "1".
+           88  Choice-List                 VALUE "2".
+           88  Choice-Report               VALUE "3".
+           88  Choice-Exit                 VALUE "4", "X", "x".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "====STUDENT SYSTEM MENU====".
+            PERFORM PROCESS-CHOICE UNTIL Choice-Exit.
+            DISPLAY "Goodbye.".
+            STOP RUN.
+
+       PROCESS-CHOICE.
+           PERFORM DISPLAY-MENU.
+           ACCEPT WS-Menu-Choice.
+           EVALUATE TRUE
+               WHEN Choice-Load
+                   CALL "md-basics-writebuffer"
+               WHEN Choice-List
+                   CALL "md-basics-file-read"
+               WHEN Choice-Report
+                   CALL "md-basics-roster-summary"
+               WHEN Choice-Exit
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "  *** invalid choice, try again ***"
+           END-EVALUATE.
+
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "1. Load    - intake new students".
+           DISPLAY "2. List    - read and correct students".
+           DISPLAY "3. Report  - roster summary".
+           DISPLAY "4. Exit".
+           DISPLAY "Choice: " WITH NO ADVANCING.
+
+       END PROGRAM md-basics-menu.
