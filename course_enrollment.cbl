@@ -0,0 +1,267 @@
+      ******************************************************************
+      * Author: mdski
+      * Date:   2026-08-08
+      * Purpose: education
+      * Tectonics: cobc
+      * 2026-08-09  Enrollment details now live inside StudentsFile as
+      *             "E"-type rows (SF-Key = type + StuID + sequence)
+      *             instead of their own enrollment.dat file, so a
+      *             student's master record and their transcript share
+      *             one physical file as originally asked.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-enrollment.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> enrollment details are added as "E"-type rows in StudentsFile
+      *> itself, keyed on record type + StuID + sequence - a student's
+      *> master row ("M") and any number of their own enrollment rows
+      *> can coexist because the record type makes each key unique
+           SELECT  StudentsFile ASSIGN TO "students.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SF-Key
+                   FILE STATUS IS WS-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentsFile.
+       COPY STUDENT.
+
+       WORKING-STORAGE SECTION.
+       COPY STUDENT-WS.
+       COPY COURSE-CATALOG.
+       COPY COURSE-WS.
+
+       01  WS-File-Status           PIC XX      VALUE SPACES.
+           88  FS-OK                            VALUE "00".
+       01  WS-Student-Found-SW      PIC X       VALUE "N".
+           88  Student-On-File                  VALUE "Y".
+       01  WS-Enroll-StuID          PIC 99      VALUE ZERO.
+       01  WS-Enroll-Course-Code    PIC X(6)    VALUE SPACES.
+       01  WS-Enroll-Term           PIC X(6)    VALUE SPACES.
+       01  WS-Enroll-Grade          PIC X(2)    VALUE SPACES.
+       01  WS-Enroll-Credit-Hours   PIC 9V9     VALUE ZERO.
+       01  WS-Next-Enroll-Seq       PIC 999     VALUE ZERO.
+       01  WS-Course-Found-SW       PIC X       VALUE "N".
+           88  Course-Found                      VALUE "Y".
+       01  WS-Section-Full-SW       PIC X       VALUE "N".
+           88  Section-Full                      VALUE "Y".
+       01  WS-More-Enrollments      PIC X       VALUE "Y".
+           88  More-Enrollments                  VALUE "Y".
+       01  WS-Scan-Done-SW          PIC X       VALUE "N".
+           88  Scan-Done                         VALUE "Y".
+       01  WS-Write-Ok-SW           PIC X       VALUE "N".
+           88  Write-Ok                          VALUE "Y".
+
+      *>   seats already taken for each catalog entry, seeded from
+      *>   enrollment rows already on file so the cap in
+      *>   VALIDATE-COURSE-CODE holds across separate runs
+       01  WS-Section-Enrolled-Counts.
+           02  WS-Section-Enrolled  PIC 999     VALUE ZERO
+                                     OCCURS 6 TIMES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "  Course Enrollment".
+            MOVE ZERO TO WS-Course-Count.
+            PERFORM OPEN-FOR-ENROLLMENT.
+            IF FS-OK
+                PERFORM ADD-ENROLLMENT UNTIL NOT More-Enrollments
+                CLOSE StudentsFile
+            END-IF.
+            PERFORM DISPLAY-TRANSCRIPT
+                VARYING Crs-Idx FROM 1 BY 1
+                UNTIL Crs-Idx > WS-Course-Count.
+            STOP RUN.
+
+       OPEN-FOR-ENROLLMENT.
+      *>   open I-O so an enrollment detail row can be added alongside
+      *>   the master records and enrollment rows already on file
+           OPEN I-O StudentsFile.
+           IF NOT FS-OK
+               PERFORM CHECK-FILE-STATUS
+           ELSE
+               PERFORM SEED-SECTION-COUNTS
+           END-IF.
+
+       SEED-SECTION-COUNTS.
+      *>   scan every "E"-type row already on file and tally it
+      *>   against the catalog entry it belongs to, so the section cap
+      *>   enforced below reflects enrollments from earlier runs too
+           MOVE "N" TO WS-Scan-Done-SW.
+           MOVE LOW-VALUES TO SF-Key.
+           START StudentsFile KEY IS NOT LESS THAN SF-Key
+               INVALID KEY
+                   SET Scan-Done TO TRUE
+           END-START.
+           PERFORM UNTIL Scan-Done
+               READ StudentsFile NEXT RECORD INTO WS-Student
+                   AT END
+                       SET Scan-Done TO TRUE
+                   NOT AT END
+                       IF WS-Enrollment-Record
+                           SEARCH ALL CourseCatalog-Entry
+                               AT END
+                                   CONTINUE
+                               WHEN CC-Code(CC-Idx) =
+                                    WS-ED-Course-Code
+                                   ADD 1 TO WS-Section-Enrolled(CC-Idx)
+                           END-SEARCH
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ADD-ENROLLMENT.
+           IF WS-Course-Count = 20
+               DISPLAY "  *** transcript is full, "
+                       "enrollment rejected ***"
+           ELSE
+               DISPLAY "Course code: " WITH NO ADVANCING
+               ACCEPT WS-Enroll-Course-Code
+               PERFORM VALIDATE-COURSE-CODE
+               IF Course-Found AND NOT Section-Full
+                   DISPLAY "Term: " WITH NO ADVANCING
+                   ACCEPT WS-Enroll-Term
+                   DISPLAY "Grade (blank if in progress): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-Enroll-Grade
+                   DISPLAY "StuID this enrollment belongs to: "
+                       WITH NO ADVANCING
+                   ACCEPT WS-Enroll-StuID
+                   PERFORM WRITE-ENROLLMENT-RECORD
+                   IF Write-Ok
+                       PERFORM APPEND-ENROLLMENT
+                   END-IF
+               ELSE
+                   IF NOT Course-Found
+                       DISPLAY "  *** unknown course code, "
+                               "enrollment rejected ***"
+                   ELSE
+                       DISPLAY "  *** section is full, "
+                               "enrollment rejected ***"
+                   END-IF
+               END-IF
+           END-IF.
+           DISPLAY "Add another enrollment (Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-More-Enrollments.
+
+       WRITE-ENROLLMENT-RECORD.
+      *>   confirm the enrolling student already has a master record
+      *>   on file, find the next free sequence number for their own
+      *>   enrollment rows, and only then write the detail record -
+      *>   the seat and transcript slot are not claimed until this
+      *>   write actually succeeds
+           MOVE "N" TO WS-Write-Ok-SW.
+           SET SF-Master-Record TO TRUE.
+           MOVE WS-Enroll-StuID TO StuID.
+           MOVE ZERO TO SF-Key-Seq.
+           READ StudentsFile INTO WS-Student
+               INVALID KEY
+                   MOVE "N" TO WS-Student-Found-SW
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-Student-Found-SW
+           END-READ.
+           IF NOT Student-On-File
+               DISPLAY "  *** StuID " WS-Enroll-StuID
+                       " has no master record on file, "
+                       "enrollment detail not saved ***"
+           ELSE
+               PERFORM FIND-NEXT-ENROLL-SEQ
+               MOVE "E"                   TO WS-Student-Record-Type
+               MOVE WS-Enroll-StuID        TO WS-Student-id
+               MOVE WS-Next-Enroll-Seq     TO WS-Student-Seq
+               MOVE WS-Enroll-Course-Code  TO WS-ED-Course-Code
+               MOVE WS-Enroll-Term         TO WS-ED-Term
+               MOVE WS-Enroll-Credit-Hours TO WS-ED-Credit-Hours
+               MOVE WS-Enroll-Grade        TO WS-ED-Grade
+               WRITE StudentDetailsBuffer FROM WS-Student
+                   INVALID KEY
+                       DISPLAY "  *** StuID " WS-Enroll-StuID
+                               " enrollment detail not saved, status "
+                               WS-File-Status " ***"
+                   NOT INVALID KEY
+                       DISPLAY "  enrollment detail saved for StuID "
+                               WS-Enroll-StuID
+                       SET Write-Ok TO TRUE
+               END-WRITE
+           END-IF.
+
+       FIND-NEXT-ENROLL-SEQ.
+      *>   ascending SF-Key order groups every "E" row for this StuID
+      *>   together - scan forward from the first one and stop as soon
+      *>   as the type or StuID changes, tracking the highest sequence
+      *>   seen so the new row gets the next one
+           MOVE ZERO TO WS-Next-Enroll-Seq.
+           MOVE "N"  TO WS-Scan-Done-SW.
+           SET SF-Enrollment-Record TO TRUE.
+           MOVE WS-Enroll-StuID TO StuID.
+           MOVE ZERO TO SF-Key-Seq.
+           START StudentsFile KEY IS NOT LESS THAN SF-Key
+               INVALID KEY
+                   SET Scan-Done TO TRUE
+           END-START.
+           PERFORM UNTIL Scan-Done
+               READ StudentsFile NEXT RECORD INTO WS-Student
+                   AT END
+                       SET Scan-Done TO TRUE
+                   NOT AT END
+                       IF WS-Enrollment-Record
+                          AND WS-Student-id = WS-Enroll-StuID
+                           IF WS-Student-Seq > WS-Next-Enroll-Seq
+                               MOVE WS-Student-Seq
+                                   TO WS-Next-Enroll-Seq
+                           END-IF
+                       ELSE
+                           SET Scan-Done TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           ADD 1 TO WS-Next-Enroll-Seq.
+      *>   restore dynamic positioning to the master record's key so
+      *>   the READ in WRITE-ENROLLMENT-RECORD is not left stranded
+           SET SF-Master-Record TO TRUE.
+           MOVE WS-Enroll-StuID TO StuID.
+           MOVE ZERO TO SF-Key-Seq.
+
+       VALIDATE-COURSE-CODE.
+      *>   reject a mistyped or retired course code before it can be
+      *>   added to a student's transcript; the catalog is held in
+      *>   ascending CC-Code order so a binary SEARCH ALL applies
+           MOVE "N" TO WS-Course-Found-SW.
+           MOVE "N" TO WS-Section-Full-SW.
+           SEARCH ALL CourseCatalog-Entry
+               AT END
+                   CONTINUE
+               WHEN CC-Code(CC-Idx) = WS-Enroll-Course-Code
+                   SET Course-Found TO TRUE
+                   MOVE CC-Credit-Hours(CC-Idx)
+                       TO WS-Enroll-Credit-Hours
+                   IF WS-Section-Enrolled(CC-Idx) >=
+                      CC-Section-Cap(CC-Idx)
+                       SET Section-Full TO TRUE
+                   END-IF
+           END-SEARCH.
+
+       APPEND-ENROLLMENT.
+           ADD 1 TO WS-Course-Count.
+           ADD 1 TO WS-Section-Enrolled(CC-Idx).
+           MOVE WS-Enroll-Course-Code TO coursedata(WS-Course-Count).
+           MOVE WS-Enroll-Term        TO course-term(WS-Course-Count).
+           MOVE WS-Enroll-Credit-Hours
+               TO course-credit-hours(WS-Course-Count).
+           MOVE WS-Enroll-Grade       TO course-grade(WS-Course-Count).
+           DISPLAY "  Enrolled in " WS-Enroll-Course-Code " for "
+                   WS-Enroll-Credit-Hours " credit hours.".
+
+       DISPLAY-TRANSCRIPT.
+           DISPLAY "  " coursedata(Crs-Idx) SPACE
+                   course-term(Crs-Idx) SPACE
+                   course-credit-hours(Crs-Idx) SPACE
+                   course-grade(Crs-Idx).
+
+       COPY FILESTAT-PROC.
+
+       END PROGRAM md-basics-enrollment.
