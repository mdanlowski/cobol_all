@@ -0,0 +1,45 @@
+      ******************************************************************
+      * Shared working-storage mirror of StudentDetailsBuffer, used
+      * wherever a program needs to hold one student record outside
+      * the FD (READ INTO, record-at-a-time edits, CSV conversion).
+      * Field-for-field and byte-for-byte the same shape as
+      * StudentDetailsBuffer in STUDENT.cpy, including the
+      * record-type/StuID/sequence key fields, so WRITE/REWRITE ...
+      * FROM WS-Student and READ ... INTO WS-Student line up.
+      * WS-Enrollment-Detail mirrors the EnrollmentDetailBuffer
+      * REDEFINES for programs that need a detail record's own fields.
+      ******************************************************************
+       01  WS-Student.
+           02  WS-Student-Record-Type  PIC X       VALUE "M".
+               88  WS-Master-Record                VALUE "M".
+               88  WS-Enrollment-Record            VALUE "E".
+           02  WS-Student-id           PIC 99.
+           02  WS-Student-Seq          PIC 999     VALUE ZERO.
+           02  WS-Student-name         PIC A(10).
+           02  WS-Student-surname      PIC A(10).
+           02  WS-Student-dob          PIC 9(8).
+           02  WS-Student-gender       PIC X.
+               88  VALID-GENDER-CODE               VALUES "M", "F", "X".
+           02  WS-Student-address      PIC X(30).
+           02  WS-Student-phone        PIC X(12).
+           02  WS-Student-status       PIC X       VALUE "A".
+               88  WS-ACTIVE-STUDENT               VALUE "A".
+               88  WS-WITHDRAWN-STUDENT            VALUE "W".
+               88  WS-GRADUATED-STUDENT            VALUE "G".
+
+       01  WS-Enrollment-Detail REDEFINES WS-Student.
+           02  WS-ED-Record-Type       PIC X.
+           02  WS-ED-StuID             PIC 99.
+           02  WS-ED-Seq               PIC 999.
+           02  WS-ED-Course-Code       PIC X(6).
+           02  WS-ED-Term              PIC X(6).
+           02  WS-ED-Credit-Hours      PIC 9V9.
+           02  WS-ED-Grade             PIC X(2).
+           02  FILLER                  PIC X(56).
+
+       01  WS-Trailer-Record REDEFINES WS-Student.
+           02  WS-TR-Record-Type       PIC X.
+           02  WS-TR-StuID             PIC 99.
+           02  WS-TR-Key-Seq           PIC 999.
+           02  WS-TR-Record-Count      PIC 9(5).
+           02  FILLER                  PIC X(67).
