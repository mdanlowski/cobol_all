@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Shared audit-logging paragraph. COPY into the PROCEDURE
+      * DIVISION of any program that also COPYs AUDIT-SEL, AUDIT-FD
+      * and AUDIT-WS. Appends one before/after entry to audit.log so
+      * "who changed this record and when" can be answered without
+      * relying on institutional memory.
+      ******************************************************************
+       AUDIT-LOG-WRITE.
+           ACCEPT WS-Audit-Date FROM DATE YYYYMMDD.
+           ACCEPT WS-Audit-Time FROM TIME.
+           OPEN EXTEND AuditLogFile.
+           IF NOT FS-Audit-OK
+               OPEN OUTPUT AuditLogFile
+           END-IF.
+           MOVE WS-Audit-Stamp     TO ALR-Timestamp.
+           MOVE WS-Audit-StuID     TO ALR-StuID.
+           MOVE WS-Audit-Action    TO ALR-Action.
+           MOVE WS-Audit-Before    TO ALR-Before.
+           MOVE WS-Audit-After     TO ALR-After.
+           WRITE AuditLogRecord.
+           CLOSE AuditLogFile.
