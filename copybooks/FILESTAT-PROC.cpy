@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Shared FILE STATUS check. COPY into the PROCEDURE DIVISION of
+      * any program that declares WS-File-Status (PIC XX) and its
+      * FS-OK 88-level VALUE "00" in WORKING-STORAGE, as every
+      * StudentsFile SELECT's own FILE STATUS clause does. PERFORM
+      * after every OPEN, READ, WRITE or REWRITE against StudentsFile
+      * so an abnormal status - not just AT END (status "10") or a
+      * keyed READ's expected "record not found" (status "23"), both
+      * of which their own AT END/INVALID KEY branches already handle
+      * - gets reported instead of left to abend or loop forever.
+      ******************************************************************
+       CHECK-FILE-STATUS.
+           IF NOT FS-OK AND WS-File-Status NOT = "10"
+                          AND WS-File-Status NOT = "23"
+               DISPLAY "  *** StudentsFile I-O error, status "
+                       WS-File-Status " ***"
+           END-IF.
