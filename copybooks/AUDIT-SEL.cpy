@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared audit-log file SELECT. COPY into FILE-CONTROL of any
+      * program that logs student record changes via AUDIT-PROC.
+      ******************************************************************
+           SELECT  AuditLogFile ASSIGN TO "audit.log"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-Audit-Status.
