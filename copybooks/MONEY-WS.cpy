@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared picture for a monetary amount, held as packed decimal
+      * to two cents of precision. COPY REPLACING into WORKING-STORAGE
+      * wherever a dollar amount is declared, so every money field in
+      * the system shares the same USAGE and decimal precision even
+      * though the number of whole-dollar digits varies by field.
+      *
+      *   COPY MONEY-WS REPLACING ==NAME==      BY ==WS-Tuition-Due==
+      *                           ==MONEY-PIC== BY ==9(6)V99==.
+      ******************************************************************
+       01  NAME     PIC MONEY-PIC COMP-3 VALUE ZERO.
