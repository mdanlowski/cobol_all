@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Shared error-log record layout. COPY into FILE SECTION as the
+      * FD for ErrorLogFile, paired with ERRLOG-SEL and ERRLOG-WS.
+      ******************************************************************
+       FD  ErrorLogFile.
+       01  ErrorLogRecord.
+           02  ELR-Timestamp       PIC X(16).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  ELR-Program         PIC X(20).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  ELR-Field           PIC X(20).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  ELR-Reason-Code     PIC X(4).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  ELR-Text            PIC X(40).
