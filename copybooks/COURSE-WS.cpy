@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Shared working-storage layout for one student's transcript
+      * (course enrollment) table. Used by every program that needs to
+      * hold or total a student's course enrollments outside a report
+      * of its own, so the table only has to be maintained in one
+      * place.
+      ******************************************************************
+       01  WS-Course-Count          PIC 99      VALUE ZERO.
+       01  WS-Student-courses       OCCURS 0 TO 20 TIMES
+                                     DEPENDING ON WS-Course-Count
+                                     INDEXED BY Crs-Idx.
+           02  coursedata           PIC X(6).
+           02  course-term          PIC X(6).
+           02  course-credit-hours  PIC 9V9.
+           02  course-grade         PIC X(2).
