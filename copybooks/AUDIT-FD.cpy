@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Shared audit-log record layout. COPY into FILE SECTION as the
+      * FD for AuditLogFile, paired with AUDIT-SEL and AUDIT-WS. The
+      * before/after images are the raw StudentDetailsBuffer bytes, so
+      * an ADD leaves ALR-Before blank and an UPDATE carries both.
+      ******************************************************************
+       FD  AuditLogFile.
+       01  AuditLogRecord.
+           02  ALR-Timestamp       PIC X(16).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  ALR-StuID           PIC 99.
+           02  FILLER              PIC X       VALUE SPACE.
+           02  ALR-Action          PIC X(6).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  ALR-Before          PIC X(78).
+           02  FILLER              PIC X       VALUE SPACE.
+           02  ALR-After           PIC X(78).
