@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Shared working-storage for the audit-logging routine in
+      * AUDIT-PROC. The caller sets WS-Audit-StuID, WS-Audit-Action,
+      * WS-Audit-Before and WS-Audit-After, then PERFORMs
+      * AUDIT-LOG-WRITE.
+      ******************************************************************
+       01  WS-Audit-Status          PIC XX      VALUE SPACES.
+           88  FS-Audit-OK                      VALUE "00".
+       01  WS-Audit-Stamp.
+           02  WS-Audit-Date        PIC 9(8)    VALUE ZERO.
+           02  WS-Audit-Time        PIC 9(8)    VALUE ZERO.
+       01  WS-Audit-StuID           PIC 99      VALUE ZERO.
+       01  WS-Audit-Action          PIC X(6)    VALUE SPACES.
+       01  WS-Audit-Before          PIC X(78)   VALUE SPACES.
+       01  WS-Audit-After           PIC X(78)   VALUE SPACES.
