@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared working-storage for the leap-year routine in
+      * CALENDAR-PROC. The caller sets WS-DOB-Yr to the four-digit
+      * year to test, then PERFORMs DETERMINE-LEAP-YEAR.
+      ******************************************************************
+       01  WS-Leap-Year-SW          PIC X       VALUE "N".
+           88  Leap-Year                        VALUE "Y".
