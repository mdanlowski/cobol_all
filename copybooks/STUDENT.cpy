@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Shared student record layout.
+      * Used by every program that opens StudentsFile so the record
+      * shape only has to be maintained in one place. The RECORD KEY
+      * is SF-Key (record type + StuID + sequence), not StuID alone,
+      * so a student's master record, their own enrollment-detail
+      * rows, and the file's trailer record can all coexist under the
+      * same StuID without colliding on one key value.
+      ******************************************************************
+       01  StudentDetailsBuffer.
+           02  SF-Key.
+               03  SF-Record-Type      PIC X       VALUE "M".
+                   88  SF-Master-Record            VALUE "M".
+                   88  SF-Enrollment-Record        VALUE "E".
+               03  StuID               PIC 99.
+               03  SF-Key-Seq          PIC 999     VALUE ZERO.
+           02  StuName             PIC A(10).
+           02  StuSurname          PIC A(10).
+           02  StuDob              PIC 9(8).
+           02  StuGender           PIC X.
+               88  StuGender-Valid-Code            VALUES "M", "F", "X".
+           02  StuAddress          PIC X(30).
+           02  StuPhone            PIC X(12).
+           02  StuStatus           PIC X       VALUE "A".
+               88  ACTIVE-STUDENT               VALUE "A".
+               88  WITHDRAWN-STUDENT            VALUE "W".
+               88  GRADUATED-STUDENT            VALUE "G".
+
+      * Enrollment-detail rows share StudentsFile with the master
+      * rows: same StuID, record type "E" instead of "M", and
+      * ED-Seq numbering each course a given student is enrolled in
+      * (1-20, matching WS-Student-courses' OCCURS limit) so more than
+      * one detail row can exist per student without a key collision.
+       01  EnrollmentDetailBuffer REDEFINES StudentDetailsBuffer.
+           02  ED-Key.
+               03  ED-Record-Type      PIC X.
+                   88  ED-Is-Enrollment-Record       VALUE "E".
+               03  ED-StuID            PIC 99.
+               03  ED-Seq              PIC 999.
+           02  ED-Course-Code      PIC X(6).
+           02  ED-Term             PIC X(6).
+           02  ED-Credit-Hours     PIC 9V9.
+           02  ED-Grade            PIC X(2).
+           02  FILLER              PIC X(56).
+
+      * Trailer/control record: one per file, keyed on record type "T"
+      * and StuID 00 (never assigned to a real student, since intake
+      * numbers students starting at 01), holding the total
+      * master-record count as of the last close. Lets the read pass
+      * detect a truncated file.
+       01  TrailerRecord REDEFINES StudentDetailsBuffer.
+           02  TR-Key.
+               03  TR-Record-Type      PIC X.
+                   88  TR-Is-Trailer-Record          VALUE "T".
+               03  TR-StuID            PIC 99.
+               03  TR-Key-Seq          PIC 999.
+           02  TR-Record-Count     PIC 9(5).
+           02  FILLER              PIC X(67).
