@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Shared error-logging paragraph. COPY into the PROCEDURE
+      * DIVISION of any program that also COPYs ERRLOG-SEL, ERRLOG-FD
+      * and ERRLOG-WS. Appends one line to error.log with the
+      * offending field, the calling program's name, and a reason
+      * code, so every arithmetic and file-handling routine shares one
+      * error-logging path instead of inventing its own display.
+      ******************************************************************
+       ERROR-LOG-WRITE.
+           ACCEPT WS-ErrLog-Date FROM DATE YYYYMMDD.
+           ACCEPT WS-ErrLog-Time FROM TIME.
+           OPEN EXTEND ErrorLogFile.
+           IF NOT FS-ErrLog-OK
+               OPEN OUTPUT ErrorLogFile
+           END-IF.
+           MOVE WS-ErrLog-Stamp        TO ELR-Timestamp.
+           MOVE WS-ErrLog-Program      TO ELR-Program.
+           MOVE WS-ErrLog-Field        TO ELR-Field.
+           MOVE WS-ErrLog-Reason-Code  TO ELR-Reason-Code.
+           MOVE WS-ErrLog-Text         TO ELR-Text.
+           WRITE ErrorLogRecord.
+           CLOSE ErrorLogFile.
