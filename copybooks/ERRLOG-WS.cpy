@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Shared working-storage for the error-log routine in
+      * ERRLOG-PROC. The caller sets WS-ErrLog-Program, WS-ErrLog-Field,
+      * WS-ErrLog-Reason-Code, and WS-ErrLog-Text, then PERFORMs
+      * ERROR-LOG-WRITE.
+      ******************************************************************
+       01  WS-ErrLog-Status         PIC XX      VALUE SPACES.
+           88  FS-ErrLog-OK                     VALUE "00".
+       01  WS-ErrLog-Stamp.
+           02  WS-ErrLog-Date       PIC 9(8)    VALUE ZERO.
+           02  WS-ErrLog-Time       PIC 9(8)    VALUE ZERO.
+       01  WS-ErrLog-Program        PIC X(20)   VALUE SPACES.
+       01  WS-ErrLog-Field          PIC X(20)   VALUE SPACES.
+       01  WS-ErrLog-Reason-Code    PIC X(4)    VALUE SPACES.
+       01  WS-ErrLog-Text           PIC X(40)   VALUE SPACES.
