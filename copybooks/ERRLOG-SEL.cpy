@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Shared error-log file SELECT. COPY into FILE-CONTROL of any
+      * program that logs rejected fields via ERRLOG-PROC.
+      ******************************************************************
+           SELECT  ErrorLogFile ASSIGN TO "error.log"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ErrLog-Status.
