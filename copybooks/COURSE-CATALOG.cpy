@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Shared course catalog: the codes an enrollment is allowed to
+      * carry, each one's official credit-hour value, and its
+      * per-section enrollment cap. COPY into WORKING-STORAGE of any
+      * program that must validate a course code before accepting an
+      * enrollment. Entries are held in ascending CC-Code order so the
+      * table can be searched with SEARCH ALL.
+      ******************************************************************
+       01  CourseCatalog-Values.
+           02  FILLER              PIC X(6)    VALUE "CS101 ".
+           02  FILLER              PIC 9V9     VALUE 3.0.
+           02  FILLER              PIC 999     VALUE 030.
+           02  FILLER              PIC X(6)    VALUE "CS250 ".
+           02  FILLER              PIC 9V9     VALUE 3.0.
+           02  FILLER              PIC 999     VALUE 020.
+           02  FILLER              PIC X(6)    VALUE "EN110 ".
+           02  FILLER              PIC 9V9     VALUE 3.0.
+           02  FILLER              PIC 999     VALUE 030.
+           02  FILLER              PIC X(6)    VALUE "HI220 ".
+           02  FILLER              PIC 9V9     VALUE 3.0.
+           02  FILLER              PIC 999     VALUE 040.
+           02  FILLER              PIC X(6)    VALUE "MA201 ".
+           02  FILLER              PIC 9V9     VALUE 4.0.
+           02  FILLER              PIC 999     VALUE 025.
+           02  FILLER              PIC X(6)    VALUE "PH150 ".
+           02  FILLER              PIC 9V9     VALUE 4.0.
+           02  FILLER              PIC 999     VALUE 025.
+
+       01  CourseCatalog-Table REDEFINES CourseCatalog-Values.
+           02  CourseCatalog-Entry OCCURS 6 TIMES
+                       ASCENDING KEY IS CC-Code
+                       INDEXED BY CC-Idx.
+               03  CC-Code             PIC X(6).
+               03  CC-Credit-Hours     PIC 9V9.
+               03  CC-Section-Cap      PIC 999.
