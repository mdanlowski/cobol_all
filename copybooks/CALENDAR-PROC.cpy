@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Shared leap-year test. COPY into PROCEDURE DIVISION alongside
+      * CALENDAR-WS. Used both to bound the day-of-month a DOB may
+      * carry in February, and by any report that breaks students down
+      * by birth year. The caller sets WS-DOB-Yr and PERFORMs
+      * DETERMINE-LEAP-YEAR; the result is left in the Leap-Year
+      * condition from CALENDAR-WS.
+      ******************************************************************
+       DETERMINE-LEAP-YEAR.
+           MOVE "N" TO WS-Leap-Year-SW.
+           IF FUNCTION MOD(WS-DOB-Yr, 400) = 0
+               SET Leap-Year TO TRUE
+           ELSE
+               IF FUNCTION MOD(WS-DOB-Yr, 100) = 0
+                   NEXT SENTENCE
+               ELSE
+                   IF FUNCTION MOD(WS-DOB-Yr, 4) = 0
+                       SET Leap-Year TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
