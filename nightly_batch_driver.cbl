@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Author: mdski
+      * Date:   2026-08-08
+      * Purpose: education
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-batch-driver.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-Today                    PIC 9(8).
+       01  WS-Archive-Source           PIC X(30)   VALUE "students.dat".
+       01  WS-Archive-Target           PIC X(30)   VALUE SPACES.
+       01  WS-Archive-Status           PIC S9(9)   COMP-5 VALUE ZERO.
+      *>   RETURN-CODE is one register per run unit - each CALLed step
+      *>   resets it on entry and leaves its own 0/4/8 behind, so the
+      *>   worst status seen across all steps has to be kept here and
+      *>   only copied into RETURN-CODE itself just before STOP RUN
+       01  WS-Worst-Return-Code        PIC 9       VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "====NIGHTLY BATCH DRIVER====".
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO WS-Worst-Return-Code.
+            ACCEPT WS-Today FROM DATE YYYYMMDD.
+
+      *>   snapshot the file as the previous run left it, before this
+      *>   run's load step mutates it with today's admissions
+            DISPLAY "-- step 1: archive yesterday's students.dat --".
+            PERFORM ARCHIVE-STUDENTS-FILE.
+
+            DISPLAY "-- step 2: load new admissions --".
+            CALL "md-basics-bulk-load".
+            PERFORM CAPTURE-STEP-RETURN-CODE.
+
+            DISPLAY "-- step 3: validate students on file --".
+            CALL "md-basics-file-read".
+            PERFORM CAPTURE-STEP-RETURN-CODE.
+
+            DISPLAY "-- step 4: build the class roster report --".
+            CALL "md-basics-roster-report".
+            PERFORM CAPTURE-STEP-RETURN-CODE.
+
+            MOVE WS-Worst-Return-Code TO RETURN-CODE.
+            DISPLAY "====NIGHTLY BATCH RUN COMPLETE====".
+            STOP RUN.
+
+       CAPTURE-STEP-RETURN-CODE.
+      *>   fold the step just CALLed into the worst-seen status instead
+      *>   of letting the next step's own RETURN-CODE overwrite it
+           IF RETURN-CODE > WS-Worst-Return-Code
+               MOVE RETURN-CODE TO WS-Worst-Return-Code
+           END-IF.
+
+       ARCHIVE-STUDENTS-FILE.
+      *>   take a dated snapshot of students.dat before today's run
+      *>   touches it; the live file is left in place
+           STRING "students." DELIMITED BY SIZE
+                   WS-Today   DELIMITED BY SIZE
+                   ".bak"     DELIMITED BY SIZE
+                   INTO WS-Archive-Target
+           END-STRING.
+           CALL "CBL_COPY_FILE" USING WS-Archive-Source
+                                       WS-Archive-Target
+               RETURNING WS-Archive-Status
+           END-CALL.
+           IF WS-Archive-Status = ZERO
+               DISPLAY "  archived students.dat to " WS-Archive-Target
+           ELSE
+               DISPLAY "  *** archive step failed, status "
+                       WS-Archive-Status " ***"
+               MOVE 4 TO WS-Worst-Return-Code
+           END-IF.
+
+       END PROGRAM md-basics-batch-driver.
