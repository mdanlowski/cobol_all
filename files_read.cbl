@@ -1,58 +1,391 @@
-      ******************************************************************
-      * Author: mdski
-      * Date:
-      * Purpose: education
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. md-basics-file-read.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *> SELECT internal file and ASSIGN it to a external data resource
-           SELECT  StudentsFile ASSIGN TO "students.dat"
-                   ORGANISATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  StudentsFile.
-       01  StudentDetailsBuffer.
-           02  StuID           PIC 99.
-           02  StuName         PIC A(10).
-           02  StuSurname      PIC A(10).
-           02  StuDob          PIC 9(8).
-           02  StuGender       PIC X.
-
-       WORKING-STORAGE SECTION.
-       01  WS-Student.
-           88  EndOfFile               VALUE LOW-VALUES.
-           02  WS-ID                   PIC 99.
-           02  WS-Student-name         PIC A(10).
-           02  WS-Student-surname      PIC A(10).
-           02  WS-Student-dob          PIC 9(8).
-           02  WS-Student-gender       PIC X.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "====DATA READ FROM FILE====".
-               PERFORM OPEN-READ
-            STOP RUN.
-
-       OPEN-READ.
-            OPEN INPUT StudentsFile.
-               PERFORM UNTIL EndOfFile
-                   READ StudentsFile RECORD
-                       INTO WS-Student
-                       AT END
-                           DISPLAY "====END OF FILE===="
-                           SET EndOfFile TO TRUE
-                       NOT AT END
-                           DISPLAY
-                           WS-ID SPACE WS-Student-name,
-                           WS-Student-surname,
-                           WS-Student-dob SPACE WS-Student-gender
-                   END-READ
-               END-PERFORM.
-            CLOSE StudentsFile.
-
-       END PROGRAM md-basics-file-read.
+      ******************************************************************
+      * Author: mdski
+      * Date:
+      * Purpose: education
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-file-read.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELECT internal file and ASSIGN it to a external data resource
+      *> indexed on StuID so a single record can be pulled up directly
+           SELECT  StudentsFile ASSIGN TO "students.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SF-Key
+                   FILE STATUS IS WS-File-Status.
+      *> checkpoint file: last StuID successfully processed, so a long
+      *> run can resume without reprocessing everything from record 1
+           SELECT  CheckpointFile ASSIGN TO "checkpoint.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-Checkpoint-Status.
+       COPY AUDIT-SEL.
+       COPY ERRLOG-SEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentsFile.
+       COPY STUDENT.
+
+       FD  CheckpointFile.
+       01  CheckpointRecord.
+           02  CKP-Last-StuID          PIC 99.
+           02  CKP-Records-Read        PIC 9(5).
+
+       COPY AUDIT-FD.
+       COPY ERRLOG-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY STUDENT-WS.
+       COPY AUDIT-WS.
+       COPY ERRLOG-WS.
+       COPY CALENDAR-WS.
+       01  WS-File-Status             PIC XX      VALUE SPACES.
+           88  FS-OK                              VALUE "00".
+       01  WS-Students-Open-SW        PIC X       VALUE "N".
+           88  Students-Is-Open                   VALUE "Y".
+       01  WS-EOF-SW                  PIC X       VALUE "N".
+           88  EndOfFile                          VALUE "Y".
+       01  WS-Bad-Record-SW           PIC X       VALUE "N".
+           88  Bad-Record                         VALUE "Y".
+       01  WS-Fix-Answer               PIC X       VALUE "N".
+           88  Operator-Wants-Fix                 VALUE "Y".
+      *>   one flag per possible StuID (00-99) to catch any duplicate
+      *>   key that predates indexed access enforcing uniqueness
+       01  WS-Seen-StuIDs.
+           02  WS-Seen-StuID-Flag      PIC X       VALUE "N"
+                                        OCCURS 100 TIMES.
+       01  WS-Seen-Subscript           PIC 999.
+       01  WS-Duplicate-Count          PIC 9(5)    VALUE ZERO.
+       01  WS-Checkpoint-Status        PIC XX      VALUE SPACES.
+           88  FS-Checkpoint-OK                    VALUE "00".
+       01  WS-Checkpoint-Every         PIC 99      VALUE 10.
+       01  WS-Recs-Since-Checkpoint    PIC 99      VALUE ZERO.
+       01  WS-Restart-StuID            PIC 99      VALUE ZERO.
+       01  WS-Restart-Answer           PIC X       VALUE "N".
+           88  Operator-Wants-Restart               VALUE "Y".
+       01  WS-DOB-Parts.
+           02  WS-DOB-Yr               PIC 9(4).
+           02  WS-DOB-Mon              PIC 99.
+           02  WS-DOB-Day              PIC 99.
+       01  WS-DOB-Max-Day              PIC 99.
+       01  WS-DOB-Valid-SW             PIC X       VALUE "N".
+           88  DOB-Valid                           VALUE "Y".
+       01  WS-Master-Records-Read      PIC 9(5)    VALUE ZERO.
+       01  WS-Trailer-Count            PIC 9(5)    VALUE ZERO.
+       01  WS-Trailer-Found-SW         PIC X       VALUE "N".
+           88  Trailer-Found                       VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "====DATA READ FROM FILE====".
+            MOVE 0 TO RETURN-CODE.
+               PERFORM RESET-RUN-STATE.
+               PERFORM CHECK-FOR-RESTART.
+               PERFORM OPEN-READ
+            GOBACK.
+
+       RESET-RUN-STATE.
+      *>   this program runs once per CALL, and a single run unit
+      *>   (md-basics-menu, md-basics-batch-driver) can CALL it more
+      *>   than once - reset every switch and accumulator left over
+      *>   from a prior pass so a second call doesn't inherit the
+      *>   first call's EOF/bad-record state or stale counts
+           MOVE "N"  TO WS-EOF-SW.
+           MOVE "N"  TO WS-Bad-Record-SW.
+           MOVE "N"  TO WS-Students-Open-SW.
+           MOVE "N"  TO WS-Trailer-Found-SW.
+           MOVE ZERO TO WS-Duplicate-Count.
+           MOVE ZERO TO WS-Master-Records-Read.
+           MOVE ZERO TO WS-Trailer-Count.
+           MOVE ZERO TO WS-Recs-Since-Checkpoint.
+           PERFORM RESET-SEEN-FLAGS
+               VARYING WS-Seen-Subscript FROM 1 BY 1
+               UNTIL WS-Seen-Subscript > 100.
+
+       RESET-SEEN-FLAGS.
+           MOVE "N" TO WS-Seen-StuID-Flag(WS-Seen-Subscript).
+
+       CHECK-FOR-RESTART.
+      *>   offer to resume after the last StuID recorded in the
+      *>   checkpoint file, if a checkpoint from a prior run exists
+           MOVE ZERO TO WS-Restart-StuID.
+           OPEN INPUT CheckpointFile.
+           IF FS-Checkpoint-OK
+               READ CheckpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY "  checkpoint found, last StuID done: "
+                           CKP-Last-StuID
+                       DISPLAY "  Resume after this record (Y/N)? "
+                           WITH NO ADVANCING
+                       ACCEPT WS-Restart-Answer
+                       IF Operator-Wants-Restart
+                           MOVE CKP-Last-StuID  TO WS-Restart-StuID
+      *>                   seed this run's master-record count with
+      *>                   what the prior run already processed, so
+      *>                   the trailer-count check below compares a
+      *>                   whole-file total, not just this run's tail
+                           MOVE CKP-Records-Read
+                               TO WS-Master-Records-Read
+                       END-IF
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       OPEN-READ.
+      *>   opened I-O (not just INPUT) so a bad record can be REWRITten
+      *>   in place during the same pass that found it
+            OPEN I-O StudentsFile.
+            IF NOT FS-OK
+                PERFORM CHECK-FILE-STATUS
+                MOVE 8 TO RETURN-CODE
+                SET EndOfFile TO TRUE
+            ELSE
+                SET Students-Is-Open TO TRUE
+                IF WS-Restart-StuID > ZERO
+      *>               position just past the master record the prior
+      *>               run last checkpointed; SF-Key is type-major, so
+      *>               every enrollment-detail row ("E") already sorts
+      *>               ahead of every master row ("M") and was already
+      *>               read in the run that set this checkpoint
+                    SET SF-Master-Record TO TRUE
+                    MOVE WS-Restart-StuID TO StuID
+                    MOVE ZERO TO SF-Key-Seq
+                    START StudentsFile KEY IS GREATER THAN SF-Key
+                        INVALID KEY
+                            SET EndOfFile TO TRUE
+                    END-START
+                END-IF
+            END-IF.
+               PERFORM UNTIL EndOfFile
+                   READ StudentsFile NEXT RECORD
+                       INTO WS-Student
+                       AT END
+                           DISPLAY "====END OF FILE===="
+                           SET EndOfFile TO TRUE
+                       NOT AT END
+                           EVALUATE TRUE
+                               WHEN WS-Master-Record
+                                   DISPLAY
+                                   WS-Student-id SPACE WS-Student-name,
+                                   WS-Student-surname,
+                                   WS-Student-dob SPACE
+                                   WS-Student-gender
+                                   PERFORM CHECK-DUPLICATE-ID
+                                   PERFORM CHECK-RECORD
+                                   IF Bad-Record
+                                       PERFORM OFFER-CORRECTION
+                                   END-IF
+                                   ADD 1 TO WS-Master-Records-Read
+      *>                           only a master record just finished
+      *>                           being validated is safe to name in
+      *>                           the checkpoint - SF-Key is
+      *>                           type-major ("E" rows all sort ahead
+      *>                           of every "M" row), so checkpointing
+      *>                           on any other record type could park
+      *>                           the restart key on an "E" row and,
+      *>                           on resume, the type-major START
+      *>                           below would then skip master records
+      *>                           that were never actually read
+                                   PERFORM TAKE-CHECKPOINT
+                               WHEN WS-Enrollment-Record
+                                   DISPLAY
+                                       "  enrollment detail for StuID "
+                                       WS-Student-id
+                               WHEN OTHER
+                                   SET Trailer-Found TO TRUE
+                                   MOVE WS-TR-Record-Count
+                                       TO WS-Trailer-Count
+                           END-EVALUATE
+                   END-READ
+                   IF NOT EndOfFile AND NOT FS-OK
+                       PERFORM CHECK-FILE-STATUS
+                       MOVE 8 TO RETURN-CODE
+                       SET EndOfFile TO TRUE
+                   END-IF
+               END-PERFORM.
+            IF Students-Is-Open
+                CLOSE StudentsFile
+      *>       only a clean pass earns a fresh restart point - an
+      *>       abnormal status above already set RETURN-CODE to 8, and
+      *>       the restart feature needs that checkpoint left in place
+      *>       so the next run resumes instead of starting over
+                IF RETURN-CODE = 0
+                    PERFORM RESET-CHECKPOINT
+                END-IF
+            END-IF.
+            IF WS-Duplicate-Count > ZERO
+                DISPLAY "====" WS-Duplicate-Count
+                        " DUPLICATE StuID(s) FOUND===="
+            END-IF.
+            IF Trailer-Found AND WS-Master-Records-Read
+                                  NOT = WS-Trailer-Count
+                DISPLAY "  *** WARNING: trailer count "
+                        WS-Trailer-Count " does not match "
+                        WS-Master-Records-Read
+                        " master record(s) read - "
+                        "file may be truncated ***"
+                IF RETURN-CODE = 0
+                    MOVE 4 TO RETURN-CODE
+                END-IF
+            END-IF.
+
+       TAKE-CHECKPOINT.
+      *>   record the last StuID successfully processed, and the
+      *>   whole-file master-record count reached so far, every N
+      *>   records - so an abend mid-file does not mean starting over,
+      *>   and a restarted run's trailer-count check still compares
+      *>   against the full file instead of just the resumed tail
+           ADD 1 TO WS-Recs-Since-Checkpoint.
+           IF WS-Recs-Since-Checkpoint >= WS-Checkpoint-Every
+               MOVE WS-Student-id      TO CKP-Last-StuID
+               MOVE WS-Master-Records-Read TO CKP-Records-Read
+               OPEN OUTPUT CheckpointFile
+               WRITE CheckpointRecord
+               CLOSE CheckpointFile
+               MOVE ZERO TO WS-Recs-Since-Checkpoint
+           END-IF.
+
+       RESET-CHECKPOINT.
+      *>   a clean full pass reached end of file, so clear the
+      *>   checkpoint - the next run should start from the beginning
+           MOVE ZERO TO CKP-Last-StuID.
+           MOVE ZERO TO CKP-Records-Read.
+           OPEN OUTPUT CheckpointFile.
+           WRITE CheckpointRecord.
+           CLOSE CheckpointFile.
+
+       CHECK-DUPLICATE-ID.
+           COMPUTE WS-Seen-Subscript = WS-Student-id + 1.
+           IF WS-Seen-StuID-Flag(WS-Seen-Subscript) = "Y"
+               ADD 1 TO WS-Duplicate-Count
+               DISPLAY "  *** duplicate StuID " WS-Student-id
+                       " encountered ***"
+               MOVE "MD-BASICS-FILE-READ" TO WS-ErrLog-Program
+               MOVE "StuID"               TO WS-ErrLog-Field
+               MOVE "9004"                TO WS-ErrLog-Reason-Code
+               MOVE "duplicate StuID encountered during read pass"
+                                          TO WS-ErrLog-Text
+               PERFORM ERROR-LOG-WRITE
+           ELSE
+               MOVE "Y" TO WS-Seen-StuID-Flag(WS-Seen-Subscript)
+           END-IF.
+
+       CHECK-RECORD.
+           MOVE "N" TO WS-Bad-Record-SW.
+           IF NOT VALID-GENDER-CODE
+               SET Bad-Record TO TRUE
+           END-IF.
+      *>   VALIDATE-DOB itself rejects an all-zero date (the year check
+      *>   fails first), so it is always run here - this also leaves
+      *>   DOB-Valid an accurate, just-checked reading of this record
+      *>   for OFFER-CORRECTION below to test, instead of a stale value
+      *>   left over from whichever record last called VALIDATE-DOB
+           PERFORM VALIDATE-DOB.
+           IF NOT DOB-Valid
+               SET Bad-Record TO TRUE
+           END-IF.
+           IF Bad-Record
+               DISPLAY "  *** possible bad record for StuID "
+                       WS-Student-id " ***"
+           END-IF.
+
+       OFFER-CORRECTION.
+           DISPLAY "  Patch this record now (Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-Fix-Answer.
+           IF Operator-Wants-Fix
+               MOVE WS-Student TO WS-Audit-Before
+      *>       only re-prompt for the field(s) CHECK-RECORD actually
+      *>       flagged - DOB-Valid and VALID-GENDER-CODE still reflect
+      *>       that check, so a record bad only in one field leaves the
+      *>       other's correct value on file untouched
+               IF NOT DOB-Valid
+                   PERFORM UNTIL DOB-Valid
+                       DISPLAY "  New StuDob (YYYYMMDD): "
+                           WITH NO ADVANCING
+                       ACCEPT WS-Student-dob
+                       PERFORM VALIDATE-DOB
+                       IF NOT DOB-Valid
+                           DISPLAY "  *** invalid date of birth, "
+                                   "re-enter ***"
+                       END-IF
+                   END-PERFORM
+               END-IF
+               IF NOT VALID-GENDER-CODE
+                   PERFORM UNTIL VALID-GENDER-CODE
+                       DISPLAY "  New StuGender (M/F/X): "
+                           WITH NO ADVANCING
+                       ACCEPT WS-Student-gender
+                       IF NOT VALID-GENDER-CODE
+                           DISPLAY "  *** invalid gender code, "
+                                   "re-enter ***"
+                           MOVE "MD-BASICS-FILE-READ"
+                               TO WS-ErrLog-Program
+                           MOVE "WS-Student-gender" TO WS-ErrLog-Field
+                           MOVE "9005"          TO WS-ErrLog-Reason-Code
+                           STRING "rejected gender code "
+                               WS-Student-gender
+                               DELIMITED BY SIZE
+                               INTO WS-ErrLog-Text
+                           END-STRING
+                           PERFORM ERROR-LOG-WRITE
+                       END-IF
+                   END-PERFORM
+               END-IF
+               REWRITE StudentDetailsBuffer FROM WS-Student
+                   INVALID KEY
+                       DISPLAY "  *** unable to rewrite StuID "
+                               WS-Student-id ", status "
+                               WS-File-Status " ***"
+                   NOT INVALID KEY
+                       DISPLAY "  Record " WS-Student-id " corrected."
+                       MOVE WS-Student-id TO WS-Audit-StuID
+                       MOVE "UPDATE"      TO WS-Audit-Action
+                       MOVE WS-Student    TO WS-Audit-After
+                       PERFORM AUDIT-LOG-WRITE
+               END-REWRITE
+           END-IF.
+
+       VALIDATE-DOB.
+      *>   reject anything that is not a real calendar date, same rule
+      *>   md-basics-writebuffer applies to its own intake pass
+           MOVE "N" TO WS-DOB-Valid-SW.
+           MOVE WS-Student-dob(1:4) TO WS-DOB-Yr.
+           MOVE WS-Student-dob(5:2) TO WS-DOB-Mon.
+           MOVE WS-Student-dob(7:2) TO WS-DOB-Day.
+
+           IF WS-DOB-Yr < 1900 OR WS-DOB-Yr > 2099
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-DOB-Mon < 1 OR WS-DOB-Mon > 12
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM DETERMINE-LEAP-YEAR.
+           EVALUATE WS-DOB-Mon
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DOB-Max-Day
+               WHEN 2
+                   IF Leap-Year
+                       MOVE 29 TO WS-DOB-Max-Day
+                   ELSE
+                       MOVE 28 TO WS-DOB-Max-Day
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DOB-Max-Day
+           END-EVALUATE.
+
+           IF WS-DOB-Day >= 1 AND WS-DOB-Day <= WS-DOB-Max-Day
+               SET DOB-Valid TO TRUE
+           END-IF.
+
+       COPY AUDIT-PROC.
+       COPY ERRLOG-PROC.
+       COPY CALENDAR-PROC.
+       COPY FILESTAT-PROC.
+
+       END PROGRAM md-basics-file-read.
