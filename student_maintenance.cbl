@@ -0,0 +1,260 @@
+      ******************************************************************
+      * Author: mdski
+      * Date:   2026-08-08
+      * Purpose: education
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-student-maint.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  StudentsFile ASSIGN TO "students.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS SF-Key
+                   FILE STATUS IS WS-File-Status.
+       COPY AUDIT-SEL.
+       COPY ERRLOG-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentsFile.
+       COPY STUDENT.
+
+       COPY AUDIT-FD.
+       COPY ERRLOG-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY STUDENT-WS.
+       COPY AUDIT-WS.
+       COPY ERRLOG-WS.
+       COPY CALENDAR-WS.
+       01  WS-File-Status              PIC XX      VALUE SPACES.
+           88  FS-OK                               VALUE "00".
+           88  FS-RECORD-NOT-FOUND                 VALUE "23".
+       01  WS-Lookup-StuID             PIC 99      VALUE ZERO.
+       01  WS-More-Transactions        PIC X       VALUE "Y".
+           88  More-Transactions                   VALUE "Y".
+       01  WS-Field-Answer             PIC X       VALUE "N".
+           88  Operator-Wants-Change                VALUE "Y".
+       01  WS-DOB-Parts.
+           02  WS-DOB-Yr               PIC 9(4).
+           02  WS-DOB-Mon              PIC 99.
+           02  WS-DOB-Day              PIC 99.
+       01  WS-DOB-Max-Day              PIC 99.
+       01  WS-DOB-Valid-SW             PIC X       VALUE "N".
+           88  DOB-Valid                           VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "====STUDENT RECORD MAINTENANCE====".
+            OPEN I-O StudentsFile.
+            IF NOT FS-OK
+                PERFORM CHECK-FILE-STATUS
+                DISPLAY "  *** unable to open students.dat, status "
+                        WS-File-Status " ***"
+                MOVE 8 TO RETURN-CODE
+            ELSE
+                PERFORM MAINTAIN-ONE-STUDENT UNTIL NOT More-Transactions
+                CLOSE StudentsFile
+            END-IF.
+            STOP RUN.
+
+       MAINTAIN-ONE-STUDENT.
+           DISPLAY "StuID to maintain: " WITH NO ADVANCING.
+           ACCEPT WS-Lookup-StuID.
+      *>   a master record's key is its record type plus its StuID -
+      *>   the detail/trailer rows sharing that same StuID sit under
+      *>   different key values, so this direct READ only ever finds
+      *>   the one master record for the StuID entered
+           SET SF-Master-Record TO TRUE.
+           MOVE WS-Lookup-StuID TO StuID.
+           MOVE ZERO TO SF-Key-Seq.
+           READ StudentsFile INTO WS-Student
+               INVALID KEY
+                   PERFORM CHECK-FILE-STATUS
+                   IF FS-RECORD-NOT-FOUND
+                       DISPLAY "  *** StuID " WS-Lookup-StuID
+                               " not found ***"
+                   ELSE
+                       DISPLAY "  *** unable to read StuID "
+                               WS-Lookup-StuID ", status "
+                               WS-File-Status " ***"
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "Delete this student (Y/N)? "
+                       WITH NO ADVANCING
+                   ACCEPT WS-Field-Answer
+                   IF Operator-Wants-Change
+                       PERFORM DELETE-STUDENT-RECORD
+                   ELSE
+                       PERFORM CORRECT-STUDENT-RECORD
+                   END-IF
+           END-READ.
+           DISPLAY "Maintain another record (Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-More-Transactions.
+
+       DELETE-STUDENT-RECORD.
+      *>   removes the master record keyed on the FD's current SF-Key
+      *>   (still set from the READ above) and logs the removal the
+      *>   same way an update is logged, with WS-Audit-After left blank
+           MOVE WS-Student TO WS-Audit-Before.
+           DELETE StudentsFile
+               INVALID KEY
+                   DISPLAY "  *** unable to delete StuID "
+                           WS-Lookup-StuID ", status "
+                           WS-File-Status " ***"
+               NOT INVALID KEY
+                   DISPLAY "  Record " WS-Lookup-StuID " deleted."
+                   MOVE WS-Lookup-StuID TO WS-Audit-StuID
+                   MOVE "DELETE"        TO WS-Audit-Action
+                   MOVE SPACES          TO WS-Audit-After
+                   PERFORM AUDIT-LOG-WRITE
+           END-DELETE.
+
+       CORRECT-STUDENT-RECORD.
+           MOVE WS-Student TO WS-Audit-Before.
+           DISPLAY "  Name: "    WS-Student-name
+                   " Surname: "  WS-Student-surname.
+           DISPLAY "  Dob: "     WS-Student-dob
+                   " Gender: "   WS-Student-gender.
+           DISPLAY "  Address: " WS-Student-address.
+           DISPLAY "  Phone: "   WS-Student-phone
+                   " Status: "   WS-Student-status.
+
+           DISPLAY "Change name (Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-Field-Answer.
+           IF Operator-Wants-Change
+               DISPLAY "  New name: " WITH NO ADVANCING
+               ACCEPT WS-Student-name
+           END-IF.
+
+           DISPLAY "Change surname (Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-Field-Answer.
+           IF Operator-Wants-Change
+               DISPLAY "  New surname: " WITH NO ADVANCING
+               ACCEPT WS-Student-surname
+           END-IF.
+
+           DISPLAY "Change date of birth (Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-Field-Answer.
+           IF Operator-Wants-Change
+               MOVE "N" TO WS-DOB-Valid-SW
+               PERFORM UNTIL DOB-Valid
+                   DISPLAY "  New Dob (YYYYMMDD): " WITH NO ADVANCING
+                   ACCEPT WS-Student-dob
+                   PERFORM VALIDATE-DOB
+                   IF NOT DOB-Valid
+                       DISPLAY "  *** invalid date of birth, "
+                               "re-enter ***"
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           DISPLAY "Change gender (Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-Field-Answer.
+           IF Operator-Wants-Change
+               MOVE SPACE TO WS-Student-gender
+               PERFORM UNTIL VALID-GENDER-CODE
+                   DISPLAY "  New gender (M/F/X): " WITH NO ADVANCING
+                   ACCEPT WS-Student-gender
+                   IF NOT VALID-GENDER-CODE
+                       DISPLAY "  *** invalid gender code, "
+                               "re-enter ***"
+                       MOVE "MD-BASICS-STUDENT-MAINT"
+                           TO WS-ErrLog-Program
+                       MOVE "WS-Student-gender" TO WS-ErrLog-Field
+                       MOVE "9005"              TO WS-ErrLog-Reason-Code
+                       STRING "rejected gender code " WS-Student-gender
+                           DELIMITED BY SIZE
+                           INTO WS-ErrLog-Text
+                       END-STRING
+                       PERFORM ERROR-LOG-WRITE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           DISPLAY "Change address (Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-Field-Answer.
+           IF Operator-Wants-Change
+               DISPLAY "  New address: " WITH NO ADVANCING
+               ACCEPT WS-Student-address
+           END-IF.
+
+           DISPLAY "Change phone (Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-Field-Answer.
+           IF Operator-Wants-Change
+               DISPLAY "  New phone: " WITH NO ADVANCING
+               ACCEPT WS-Student-phone
+           END-IF.
+
+           DISPLAY "Change status (A/W/G) (Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-Field-Answer.
+           IF Operator-Wants-Change
+               MOVE SPACE TO WS-Student-status
+               PERFORM UNTIL ACTIVE-STUDENT OR WITHDRAWN-STUDENT
+                              OR GRADUATED-STUDENT
+                   DISPLAY "  New status (A/W/G): " WITH NO ADVANCING
+                   ACCEPT WS-Student-status
+                   IF NOT ACTIVE-STUDENT AND NOT WITHDRAWN-STUDENT
+                          AND NOT GRADUATED-STUDENT
+                       DISPLAY "  *** invalid status code, "
+                               "re-enter ***"
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           REWRITE StudentDetailsBuffer FROM WS-Student
+               INVALID KEY
+                   DISPLAY "  *** unable to update StuID "
+                           WS-Student-id ", status "
+                           WS-File-Status " ***"
+               NOT INVALID KEY
+                   DISPLAY "  Record " WS-Student-id " updated."
+                   MOVE WS-Student-id TO WS-Audit-StuID
+                   MOVE "UPDATE"      TO WS-Audit-Action
+                   MOVE WS-Student    TO WS-Audit-After
+                   PERFORM AUDIT-LOG-WRITE
+           END-REWRITE.
+
+       VALIDATE-DOB.
+      *>   reject anything that is not a real calendar date, same rule
+      *>   md-basics-writebuffer applies to its own intake pass
+           MOVE "N" TO WS-DOB-Valid-SW.
+           MOVE WS-Student-dob(1:4) TO WS-DOB-Yr.
+           MOVE WS-Student-dob(5:2) TO WS-DOB-Mon.
+           MOVE WS-Student-dob(7:2) TO WS-DOB-Day.
+
+           IF WS-DOB-Yr < 1900 OR WS-DOB-Yr > 2099
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-DOB-Mon < 1 OR WS-DOB-Mon > 12
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM DETERMINE-LEAP-YEAR.
+           EVALUATE WS-DOB-Mon
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DOB-Max-Day
+               WHEN 2
+                   IF Leap-Year
+                       MOVE 29 TO WS-DOB-Max-Day
+                   ELSE
+                       MOVE 28 TO WS-DOB-Max-Day
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DOB-Max-Day
+           END-EVALUATE.
+
+           IF WS-DOB-Day >= 1 AND WS-DOB-Day <= WS-DOB-Max-Day
+               SET DOB-Valid TO TRUE
+           END-IF.
+
+       COPY AUDIT-PROC.
+       COPY ERRLOG-PROC.
+       COPY CALENDAR-PROC.
+       COPY FILESTAT-PROC.
+
+       END PROGRAM md-basics-student-maint.
