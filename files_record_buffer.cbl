@@ -1,56 +1,261 @@
-      ******************************************************************
-      * Author: mdski
-      * Date:
-      * Purpose: education
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. md-basics-writebuffer.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *> SELECT internal file and ASSIGN it to a external data resource
-           SELECT  StudentsFile ASSIGN TO "students.dat"
-                   ORGANISATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  StudentsFile.
-       01  StudentDetailsBuffer.
-           02  StuName        PIC A(10).
-           02  StuSurname     PIC A(10).
-           02  StuDob         PIC 9(8).
-           02  StuGender      PIC X.
-
-       WORKING-STORAGE SECTION.
-       01  WS-Student.
-           02  WS-Student-name        PIC A(10)   VALUE "Name".
-           02  WS-Student-surname     PIC A(10)   VALUE "Surname".
-           02  WS-Student-dob         PIC 9(8)    VALUE Zeros.
-           02  WS-Student-gender      PIC X       VALUE "M".
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "File operations: Write record buffer."
-
-            PERFORM OPEN-WRITE.
-
-            STOP RUN.
-
-       OPEN-WRITE.
-           OPEN OUTPUT StudentsFile.
-               PERFORM WRITE-BLANK 4 TIMES.
-           CLOSE StudentsFile.
-
-       WRITE-BLANK.
-      *>   move blank student data (could be a formatted string)
-      *>   to the record buffer StudentDetails and then ...
-           MOVE WS-Student TO StudentDetailsBuffer.
-      *>   ... write the buffer:
-           WRITE StudentDetailsBuffer.
-      *>   Statement below is equvalent to two above instructions combined.
-      *>      WRITE StudentDetailsBuffer FROM WS-Student.
-
-           DISPLAY "1 blank record written.".
-
-       END PROGRAM md-basics-writebuffer.
+      ******************************************************************
+      * Author: mdski
+      * Date:
+      * Purpose: education
+      * Tectonics: cobc
+      * 2026-08-08  Replaced the placeholder blank-record stamper with
+      *             real operator-driven student intake; StuID is now
+      *             assigned automatically from the highest ID on file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-writebuffer.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> SELECT internal file and ASSIGN it to a external data resource
+      *> indexed on StuID so single students can be added or corrected
+           SELECT  StudentsFile ASSIGN TO "students.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SF-Key
+                   FILE STATUS IS WS-File-Status.
+       COPY AUDIT-SEL.
+       COPY ERRLOG-SEL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentsFile.
+       COPY STUDENT.
+
+       COPY AUDIT-FD.
+       COPY ERRLOG-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY STUDENT-WS.
+       COPY AUDIT-WS.
+       COPY ERRLOG-WS.
+       COPY CALENDAR-WS.
+       01  WS-File-Status              PIC XX      VALUE SPACES.
+           88  FS-OK                               VALUE "00".
+           88  FS-FILE-NOT-FOUND                   VALUE "35".
+       01  WS-Next-StuID               PIC 99      VALUE ZERO.
+       01  WS-More-Students            PIC X       VALUE "Y".
+           88  More-Students                       VALUE "Y".
+       01  WS-DOB-Parts.
+           02  WS-DOB-Yr               PIC 9(4).
+           02  WS-DOB-Mon              PIC 99.
+           02  WS-DOB-Day              PIC 99.
+       01  WS-DOB-Max-Day              PIC 99.
+       01  WS-DOB-Valid-SW             PIC X       VALUE "N".
+           88  DOB-Valid                           VALUE "Y".
+       01  WS-Trailer-Count            PIC 9(5)    VALUE ZERO.
+       01  WS-Students-Open-SW         PIC X       VALUE "N".
+           88  Students-Is-Open                    VALUE "Y".
+       01  WS-Rejected-Count           PIC 9(5)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "File operations: Student intake.".
+      *>   this program runs once per CALL, and md-basics-menu's loop
+      *>   can CALL it more than once per run unit - reset the intake
+      *>   loop switch and accumulators so a second "load" doesn't
+      *>   start out already thinking the operator said "no more
+      *>   students" or inherit a prior call's reject count
+            MOVE 0    TO RETURN-CODE.
+            MOVE "Y"  TO WS-More-Students.
+            MOVE "N"  TO WS-Students-Open-SW.
+            MOVE ZERO TO WS-Rejected-Count.
+
+            PERFORM FIND-NEXT-ID.
+            PERFORM OPEN-FOR-INTAKE.
+            IF Students-Is-Open
+                PERFORM INTAKE-STUDENT UNTIL NOT More-Students
+                PERFORM WRITE-TRAILER-RECORD
+                CLOSE StudentsFile
+            END-IF.
+            IF RETURN-CODE = 0 AND WS-Rejected-Count > ZERO
+                MOVE 4 TO RETURN-CODE
+            END-IF.
+
+            GOBACK.
+
+       FIND-NEXT-ID.
+      *>   scan the existing file (if any) for the highest StuID on
+      *>   file so a new intake run continues the sequence
+           MOVE ZERO TO WS-Next-StuID.
+           OPEN INPUT StudentsFile.
+           IF FS-OK
+               PERFORM UNTIL WS-File-Status = "10"
+                   READ StudentsFile NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-File-Status
+                       NOT AT END
+                           IF StuID > WS-Next-StuID
+                               MOVE StuID TO WS-Next-StuID
+                           END-IF
+                   END-READ
+                   IF NOT FS-OK AND WS-File-Status NOT = "10"
+                       PERFORM CHECK-FILE-STATUS
+                       MOVE "10" TO WS-File-Status
+                   END-IF
+               END-PERFORM
+               CLOSE StudentsFile
+           ELSE
+      *>           a first-ever run with no students.dat yet is not an
+      *>           error - WS-Next-StuID is left ZERO and intake starts
+      *>           the sequence at 1, same as OPEN-FOR-INTAKE below
+               IF NOT FS-FILE-NOT-FOUND
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+           END-IF.
+
+       OPEN-FOR-INTAKE.
+      *>   open I-O so existing records are kept; fall back to OUTPUT
+      *>   the first time the file does not exist yet
+           OPEN I-O StudentsFile.
+           IF FS-FILE-NOT-FOUND
+               OPEN OUTPUT StudentsFile
+               SET Students-Is-Open TO TRUE
+           ELSE
+               IF NOT FS-OK
+                   PERFORM CHECK-FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   SET Students-Is-Open TO TRUE
+               END-IF
+           END-IF.
+
+       INTAKE-STUDENT.
+           ADD 1 TO WS-Next-StuID.
+           MOVE "M"            TO WS-Student-Record-Type.
+           MOVE WS-Next-StuID  TO WS-Student-id.
+
+           DISPLAY "Student name: "    WITH NO ADVANCING.
+           ACCEPT WS-Student-name.
+           DISPLAY "Student surname: " WITH NO ADVANCING.
+           ACCEPT WS-Student-surname.
+           MOVE "N" TO WS-DOB-Valid-SW.
+           PERFORM UNTIL DOB-Valid
+               DISPLAY "Student DOB (YYYYMMDD): " WITH NO ADVANCING
+               ACCEPT WS-Student-dob
+               PERFORM VALIDATE-DOB
+               IF NOT DOB-Valid
+                   DISPLAY "  *** invalid date of birth, re-enter ***"
+               END-IF
+           END-PERFORM.
+           MOVE SPACE TO WS-Student-gender.
+           PERFORM UNTIL VALID-GENDER-CODE
+               DISPLAY "Student gender (M/F/X): " WITH NO ADVANCING
+               ACCEPT WS-Student-gender
+               IF NOT VALID-GENDER-CODE
+                   DISPLAY "  *** invalid gender code, re-enter ***"
+                   MOVE "MD-BASICS-WRITEBUFFER" TO WS-ErrLog-Program
+                   MOVE "WS-Student-gender"     TO WS-ErrLog-Field
+                   MOVE "9005"                  TO WS-ErrLog-Reason-Code
+                   STRING "rejected gender code " WS-Student-gender
+                       DELIMITED BY SIZE
+                       INTO WS-ErrLog-Text
+                   END-STRING
+                   PERFORM ERROR-LOG-WRITE
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO WS-Student-address.
+           MOVE SPACES TO WS-Student-phone.
+           MOVE "A"    TO WS-Student-status.
+
+           WRITE StudentDetailsBuffer FROM WS-Student
+               INVALID KEY
+                   DISPLAY "  *** unable to write StuID "
+                           WS-Student-id ", status "
+                           WS-File-Status " ***"
+                   ADD 1 TO WS-Rejected-Count
+               NOT INVALID KEY
+                   DISPLAY "Student " WS-Student-id " written."
+                   MOVE WS-Student-id TO WS-Audit-StuID
+                   MOVE "ADD"         TO WS-Audit-Action
+                   MOVE SPACES        TO WS-Audit-Before
+                   MOVE WS-Student    TO WS-Audit-After
+                   PERFORM AUDIT-LOG-WRITE
+           END-WRITE.
+
+           DISPLAY "Add another student (Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-More-Students.
+
+       WRITE-TRAILER-RECORD.
+      *>   count every master record now on file and stamp the
+      *>   trailer/control record (StuID 00) with that count, so
+      *>   md-basics-file-read can detect a truncated file
+           MOVE ZERO TO WS-Trailer-Count.
+           MOVE LOW-VALUES TO SF-Key.
+           START StudentsFile KEY IS NOT LESS THAN SF-Key
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           PERFORM UNTIL WS-File-Status = "10"
+               READ StudentsFile NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-File-Status
+                   NOT AT END
+                       IF SF-Master-Record
+                           ADD 1 TO WS-Trailer-Count
+                       END-IF
+               END-READ
+               IF NOT FS-OK AND WS-File-Status NOT = "10"
+                   PERFORM CHECK-FILE-STATUS
+                   MOVE "10" TO WS-File-Status
+               END-IF
+           END-PERFORM.
+
+           INITIALIZE WS-Trailer-Record.
+           MOVE "T"              TO WS-TR-Record-Type.
+           MOVE ZERO             TO WS-TR-StuID.
+           MOVE ZERO             TO WS-TR-Key-Seq.
+           MOVE WS-Trailer-Count TO WS-TR-Record-Count.
+           REWRITE TrailerRecord FROM WS-Trailer-Record
+               INVALID KEY
+                   WRITE TrailerRecord FROM WS-Trailer-Record
+                       INVALID KEY
+                           DISPLAY "  *** unable to write trailer "
+                                   "record ***"
+                   END-WRITE
+           END-REWRITE.
+
+       VALIDATE-DOB.
+      *>   reject anything that is not a real calendar date before it
+      *>   is ever written to students.dat
+           MOVE "N" TO WS-DOB-Valid-SW.
+           MOVE WS-Student-dob(1:4) TO WS-DOB-Yr.
+           MOVE WS-Student-dob(5:2) TO WS-DOB-Mon.
+           MOVE WS-Student-dob(7:2) TO WS-DOB-Day.
+
+           IF WS-DOB-Yr < 1900 OR WS-DOB-Yr > 2099
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-DOB-Mon < 1 OR WS-DOB-Mon > 12
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM DETERMINE-LEAP-YEAR.
+           EVALUATE WS-DOB-Mon
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DOB-Max-Day
+               WHEN 2
+                   IF Leap-Year
+                       MOVE 29 TO WS-DOB-Max-Day
+                   ELSE
+                       MOVE 28 TO WS-DOB-Max-Day
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DOB-Max-Day
+           END-EVALUATE.
+
+           IF WS-DOB-Day >= 1 AND WS-DOB-Day <= WS-DOB-Max-Day
+               SET DOB-Valid TO TRUE
+           END-IF.
+
+       COPY AUDIT-PROC.
+       COPY ERRLOG-PROC.
+       COPY CALENDAR-PROC.
+       COPY FILESTAT-PROC.
+
+       END PROGRAM md-basics-writebuffer.
