@@ -6,9 +6,18 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. md-basics-arithmetics.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY ERRLOG-SEL.
+
        DATA DIVISION.
        FILE SECTION.
+       COPY ERRLOG-FD.
+
        WORKING-STORAGE SECTION.
+       COPY ERRLOG-WS.
        01  A       PIC S999V99     VALUE 1.
        01  B       PIC S999V99     VALUE 2.
        01  C       PIC S999V99     VALUE 3.
@@ -27,6 +36,14 @@
       *>       DIVIDE C BY B GIVING A
       *>       DIVIDE B INTO C GIVING D
             SUBTRACT A B FROM E
+                ON SIZE ERROR
+                    MOVE "MD-BASICS-ARITHMETICS" TO WS-ErrLog-Program
+                    MOVE "E"                     TO WS-ErrLog-Field
+                    MOVE "9101"    TO WS-ErrLog-Reason-Code
+                    MOVE "size error on SUBTRACT A B FROM E"
+                                   TO WS-ErrLog-Text
+                    PERFORM ERROR-LOG-WRITE
+            END-SUBTRACT.
             DISPLAY A SPACE B SPACE C SPACE D SPACE E.
 
 
@@ -35,4 +52,6 @@
             STOP RUN.
 
 
+       COPY ERRLOG-PROC.
+
        END PROGRAM md-basics-arithmetics.
