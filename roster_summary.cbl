@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author: mdski
+      * Date:   2026-08-08
+      * Purpose: education
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-roster-summary.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  StudentsFile ASSIGN TO "students.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS SF-Key
+                   FILE STATUS IS WS-File-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentsFile.
+       COPY STUDENT.
+
+       WORKING-STORAGE SECTION.
+       COPY STUDENT-WS.
+       01  WS-File-Status              PIC XX      VALUE SPACES.
+           88  FS-OK                               VALUE "00".
+       01  WS-EOF-SW                   PIC X       VALUE "N".
+           88  EndOfFile                           VALUE "Y".
+
+       01  WS-Today.
+           02  WS-Today-Yr             PIC 9(4).
+           02  WS-Today-Mon            PIC 99.
+           02  WS-Today-Day            PIC 99.
+
+       01  WS-Counters.
+           02  WS-Total-Count          PIC 9(5)    VALUE ZERO.
+           02  WS-Male-Count           PIC 9(5)    VALUE ZERO.
+           02  WS-Female-Count         PIC 9(5)    VALUE ZERO.
+           02  WS-Other-Count          PIC 9(5)    VALUE ZERO.
+
+       01  WS-DOB-Parts.
+           02  WS-DOB-Yr               PIC 9(4).
+           02  WS-DOB-Mon              PIC 99.
+           02  WS-DOB-Day              PIC 99.
+
+       01  WS-Age-Stats.
+           02  WS-This-Age             PIC 9(3).
+           02  WS-Min-Age              PIC 9(3)    VALUE 999.
+           02  WS-Max-Age              PIC 9(3)    VALUE ZERO.
+           02  WS-Age-Total            PIC 9(7)    VALUE ZERO.
+           02  WS-Avg-Age              PIC 9(3)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "====STUDENT ROSTER SUMMARY====".
+            ACCEPT WS-Today FROM DATE YYYYMMDD.
+
+            MOVE 0 TO RETURN-CODE.
+      *>   this program runs once per CALL, and md-basics-menu's loop
+      *>   can CALL it more than once per run unit - reset every switch
+      *>   and VALUE-initialized total so a second "Report" in the same
+      *>   session doesn't inherit the first call's counts
+            MOVE "N" TO WS-EOF-SW.
+            MOVE ZERO TO WS-Total-Count.
+            MOVE ZERO TO WS-Male-Count.
+            MOVE ZERO TO WS-Female-Count.
+            MOVE ZERO TO WS-Other-Count.
+            MOVE 999  TO WS-Min-Age.
+            MOVE ZERO TO WS-Max-Age.
+            MOVE ZERO TO WS-Age-Total.
+            OPEN INPUT StudentsFile.
+            IF NOT FS-OK
+                DISPLAY "  *** unable to open students.dat, status "
+                        WS-File-Status " ***"
+                MOVE 8 TO RETURN-CODE
+            ELSE
+                PERFORM UNTIL EndOfFile
+                    READ StudentsFile NEXT RECORD
+                        INTO WS-Student
+                        AT END
+                            SET EndOfFile TO TRUE
+                        NOT AT END
+                            IF WS-Master-Record AND WS-ACTIVE-STUDENT
+                                PERFORM TALLY-STUDENT
+                            END-IF
+                    END-READ
+                    IF NOT EndOfFile AND NOT FS-OK
+                        PERFORM CHECK-FILE-STATUS
+                        MOVE 8 TO RETURN-CODE
+                        SET EndOfFile TO TRUE
+                    END-IF
+                END-PERFORM
+                CLOSE StudentsFile
+                PERFORM PRINT-SUMMARY
+            END-IF.
+
+            GOBACK.
+
+       TALLY-STUDENT.
+           ADD 1 TO WS-Total-Count.
+           EVALUATE WS-Student-gender
+               WHEN "M" ADD 1 TO WS-Male-Count
+               WHEN "F" ADD 1 TO WS-Female-Count
+               WHEN OTHER ADD 1 TO WS-Other-Count
+           END-EVALUATE.
+
+           PERFORM COMPUTE-AGE.
+           ADD WS-This-Age TO WS-Age-Total.
+           IF WS-This-Age < WS-Min-Age
+               MOVE WS-This-Age TO WS-Min-Age
+           END-IF.
+           IF WS-This-Age > WS-Max-Age
+               MOVE WS-This-Age TO WS-Max-Age
+           END-IF.
+
+       COMPUTE-AGE.
+      *>   age in whole years as of today, from StuDob YYYYMMDD
+           MOVE WS-Student-dob(1:4) TO WS-DOB-Yr.
+           MOVE WS-Student-dob(5:2) TO WS-DOB-Mon.
+           MOVE WS-Student-dob(7:2) TO WS-DOB-Day.
+
+           COMPUTE WS-This-Age = WS-Today-Yr - WS-DOB-Yr.
+           IF WS-Today-Mon < WS-DOB-Mon
+               SUBTRACT 1 FROM WS-This-Age
+           ELSE
+               IF WS-Today-Mon = WS-DOB-Mon AND
+                  WS-Today-Day < WS-DOB-Day
+                   SUBTRACT 1 FROM WS-This-Age
+               END-IF
+           END-IF.
+
+       PRINT-SUMMARY.
+           DISPLAY "Total active students: " WS-Total-Count.
+           DISPLAY "  Male (M):       " WS-Male-Count.
+           DISPLAY "  Female (F):     " WS-Female-Count.
+           DISPLAY "  Other (X):      " WS-Other-Count.
+           IF WS-Total-Count > ZERO
+               COMPUTE WS-Avg-Age =
+                   WS-Age-Total / WS-Total-Count
+               DISPLAY "Youngest age:     " WS-Min-Age
+               DISPLAY "Oldest age:       " WS-Max-Age
+               DISPLAY "Average age:      " WS-Avg-Age
+           ELSE
+               DISPLAY "No students on file."
+           END-IF.
+
+       COPY FILESTAT-PROC.
+
+       END PROGRAM md-basics-roster-summary.
