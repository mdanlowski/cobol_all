@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author: mdski
+      * Date:   2026-08-08
+      * Purpose: education
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-roster-report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  StudentsFile ASSIGN TO "students.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS SF-Key
+                   FILE STATUS IS WS-File-Status.
+           SELECT  SortWorkFile ASSIGN TO "sortwork.tmp".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentsFile.
+       COPY STUDENT.
+
+       SD  SortWorkFile.
+       01  SortWorkRecord.
+           02  SW-StuID            PIC 99.
+           02  SW-Name             PIC A(10).
+           02  SW-Surname          PIC A(10).
+           02  SW-Dob              PIC 9(8).
+           02  SW-Gender           PIC X.
+           02  SW-Address          PIC X(30).
+           02  SW-Phone            PIC X(12).
+           02  SW-Status           PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status              PIC XX      VALUE SPACES.
+           88  FS-OK                               VALUE "00".
+       01  WS-Source-EOF-SW            PIC X       VALUE "N".
+           88  EndOfSource                         VALUE "Y".
+       01  WS-EOF-SW                   PIC X       VALUE "N".
+           88  EndOfSort                           VALUE "Y".
+       01  WS-Lines-Per-Page           PIC 99      VALUE 15.
+       01  WS-Lines-On-Page            PIC 99      VALUE ZERO.
+       01  WS-Page-Number              PIC 999     VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "====CLASS ROSTER REPORT====".
+      *>       an INPUT PROCEDURE (rather than SORT ... USING) so only
+      *>       active student master records feed the sort - never
+      *>       course enrollment detail records sharing the same file,
+      *>       and never withdrawn or graduated students
+            MOVE 0 TO RETURN-CODE.
+            SORT SortWorkFile
+                ON ASCENDING KEY SW-Surname SW-Name
+                INPUT PROCEDURE SELECT-MASTER-RECORDS
+                OUTPUT PROCEDURE PRINT-ROSTER.
+            GOBACK.
+
+       SELECT-MASTER-RECORDS.
+           OPEN INPUT StudentsFile.
+           IF NOT FS-OK
+               DISPLAY "  *** unable to open students.dat, status "
+                       WS-File-Status " ***"
+               MOVE 8 TO RETURN-CODE
+               SET EndOfSource TO TRUE
+           END-IF.
+           PERFORM UNTIL EndOfSource
+               READ StudentsFile NEXT RECORD
+                   AT END
+                       SET EndOfSource TO TRUE
+                   NOT AT END
+                       IF SF-Master-Record AND ACTIVE-STUDENT
+                           PERFORM RELEASE-SORT-RECORD
+                       END-IF
+               END-READ
+               IF NOT EndOfSource AND NOT FS-OK
+                   PERFORM CHECK-FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+                   SET EndOfSource TO TRUE
+               END-IF
+           END-PERFORM.
+           IF FS-OK
+               CLOSE StudentsFile
+           END-IF.
+
+       RELEASE-SORT-RECORD.
+           MOVE StuID       TO SW-StuID.
+           MOVE StuName     TO SW-Name.
+           MOVE StuSurname  TO SW-Surname.
+           MOVE StuDob      TO SW-Dob.
+           MOVE StuGender   TO SW-Gender.
+           MOVE StuAddress  TO SW-Address.
+           MOVE StuPhone    TO SW-Phone.
+           MOVE StuStatus   TO SW-Status.
+           RELEASE SortWorkRecord.
+
+       PRINT-ROSTER.
+      *>   pull the sorted records back one at a time and print a
+      *>   page break with a repeated header every N students
+           MOVE ZERO TO WS-Page-Number.
+           MOVE ZERO TO WS-Lines-On-Page.
+           PERFORM UNTIL EndOfSort
+               RETURN SortWorkFile
+                   AT END
+                       SET EndOfSort TO TRUE
+                   NOT AT END
+                       IF WS-Lines-On-Page = ZERO
+                           ADD 1 TO WS-Page-Number
+                           PERFORM PRINT-PAGE-HEADER
+                       END-IF
+                       PERFORM PRINT-ROSTER-LINE
+                       ADD 1 TO WS-Lines-On-Page
+                       IF WS-Lines-On-Page >= WS-Lines-Per-Page
+                           MOVE ZERO TO WS-Lines-On-Page
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       PRINT-PAGE-HEADER.
+           DISPLAY " ".
+           DISPLAY "==== CLASS ROSTER - PAGE " WS-Page-Number " ====".
+           DISPLAY "STUID  SURNAME     NAME        DOB       GENDER".
+           DISPLAY "-----  ----------  ----------  --------  ------".
+
+       PRINT-ROSTER-LINE.
+           DISPLAY SW-StuID SPACE SW-Surname SPACE SW-Name SPACE
+                   SW-Dob SPACE SW-Gender.
+
+       COPY FILESTAT-PROC.
+
+       END PROGRAM md-basics-roster-report.
