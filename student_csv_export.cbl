@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author: mdski
+      * Date:   2026-08-08
+      * Purpose: education
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-csv-export.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  StudentsFile ASSIGN TO "students.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS SF-Key
+                   FILE STATUS IS WS-File-Status.
+           SELECT  CsvFile ASSIGN TO "students.csv"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-Csv-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentsFile.
+       COPY STUDENT.
+
+       FD  CsvFile.
+       01  CsvRecord                   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-File-Status              PIC XX      VALUE SPACES.
+           88  FS-OK                               VALUE "00".
+       01  WS-Csv-Status               PIC XX      VALUE SPACES.
+           88  FS-Csv-OK                           VALUE "00".
+       01  WS-EOF-SW                   PIC X       VALUE "N".
+           88  EndOfFile                           VALUE "Y".
+       01  WS-Export-Count             PIC 9(5)    VALUE ZERO.
+
+       01  WS-Csv-Line.
+           02  WS-Csv-Rec-StuID            PIC 99.
+           02  FILLER                  PIC X       VALUE ",".
+           02  WS-Csv-Rec-Name             PIC A(10).
+           02  FILLER                  PIC X       VALUE ",".
+           02  WS-Csv-Rec-Surname          PIC A(10).
+           02  FILLER                  PIC X       VALUE ",".
+           02  WS-Csv-Rec-Dob              PIC 9(8).
+           02  FILLER                  PIC X       VALUE ",".
+           02  WS-Csv-Rec-Gender           PIC X.
+           02  FILLER                  PIC X       VALUE ",".
+           02  WS-Csv-Rec-Address          PIC X(30).
+           02  FILLER                  PIC X       VALUE ",".
+           02  WS-Csv-Rec-Phone            PIC X(12).
+           02  FILLER                  PIC X       VALUE ",".
+           02  WS-Csv-Rec-Status       PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "====STUDENT CSV EXPORT====".
+            MOVE 0 TO RETURN-CODE.
+            OPEN INPUT StudentsFile.
+            IF NOT FS-OK
+                DISPLAY "  *** unable to open students.dat, status "
+                        WS-File-Status " ***"
+                MOVE 8 TO RETURN-CODE
+            ELSE
+                OPEN OUTPUT CsvFile
+                PERFORM WRITE-CSV-HEADER
+                PERFORM UNTIL EndOfFile
+                    READ StudentsFile NEXT RECORD
+                        AT END
+                            SET EndOfFile TO TRUE
+                        NOT AT END
+                            IF SF-Master-Record
+                                PERFORM WRITE-CSV-LINE
+                            END-IF
+                    END-READ
+                    IF NOT EndOfFile AND NOT FS-OK
+                        PERFORM CHECK-FILE-STATUS
+                        MOVE 8 TO RETURN-CODE
+                        SET EndOfFile TO TRUE
+                    END-IF
+                END-PERFORM
+                PERFORM WRITE-CSV-TRAILER
+                CLOSE StudentsFile
+                CLOSE CsvFile
+                DISPLAY "  " WS-Export-Count " student(s) exported to "
+                        "students.csv"
+            END-IF.
+            STOP RUN.
+
+       WRITE-CSV-HEADER.
+           MOVE "StuID,Name,Surname,Dob,Gender,Address,Phone,Status"
+               TO CsvRecord.
+           WRITE CsvRecord.
+
+       WRITE-CSV-LINE.
+           MOVE StuID          TO WS-Csv-Rec-StuID.
+           MOVE StuName        TO WS-Csv-Rec-Name.
+           MOVE StuSurname     TO WS-Csv-Rec-Surname.
+           MOVE StuDob         TO WS-Csv-Rec-Dob.
+           MOVE StuGender      TO WS-Csv-Rec-Gender.
+           MOVE StuAddress     TO WS-Csv-Rec-Address.
+           MOVE StuPhone       TO WS-Csv-Rec-Phone.
+           MOVE StuStatus      TO WS-Csv-Rec-Status.
+           MOVE WS-Csv-Line    TO CsvRecord.
+           WRITE CsvRecord.
+           ADD 1 TO WS-Export-Count.
+
+       WRITE-CSV-TRAILER.
+      *>   a trailer record carrying the detail-line count so the
+      *>   registrar's load job can reconcile against what was written
+           MOVE SPACES TO CsvRecord.
+           STRING "TRAILER," DELIMITED BY SIZE
+                  WS-Export-Count DELIMITED BY SIZE
+                  INTO CsvRecord
+           END-STRING.
+           WRITE CsvRecord.
+
+       COPY FILESTAT-PROC.
+
+       END PROGRAM md-basics-csv-export.
