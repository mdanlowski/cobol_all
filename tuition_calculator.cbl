@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author: mdski
+      * Date:   2026-08-08
+      * Purpose: education
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-tuition-calc.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY ERRLOG-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ERRLOG-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRLOG-WS.
+       COPY COURSE-WS.
+
+       01  WS-Total-Credit-Hours    PIC 9(3)V9   VALUE ZERO.
+      *>   dollar fields share one packed-decimal picture, see MONEY-WS
+       COPY MONEY-WS REPLACING ==NAME==      BY ==WS-Per-Credit-Rate==
+                               ==MONEY-PIC== BY ==S9(3)V99==.
+       COPY MONEY-WS REPLACING ==NAME==      BY ==WS-Tuition-Due==
+                               ==MONEY-PIC== BY ==S9(6)V99==.
+       01  WS-Tuition-Due-Edited    PIC $$$$,$$9.99.
+
+       01  WS-Withdrew-SW           PIC X        VALUE "N".
+           88  Withdrew-Mid-Term                 VALUE "Y".
+       01  WS-Weeks-Completed       PIC 9(2)     VALUE ZERO.
+       01  WS-Weeks-Total           PIC 9(2)     VALUE 16.
+       COPY MONEY-WS REPLACING ==NAME==      BY ==WS-Prorated-Tuition==
+                               ==MONEY-PIC== BY ==S9(6)V99==.
+       01  WS-Prorated-Tuition-Edited PIC $$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "  Tuition Calculator".
+            PERFORM LOAD-SAMPLE-COURSES.
+            PERFORM SUM-CREDIT-HOURS
+                VARYING Crs-Idx FROM 1 BY 1
+                UNTIL Crs-Idx > WS-Course-Count.
+
+            DISPLAY "Per-credit rate: " WITH NO ADVANCING.
+            ACCEPT WS-Per-Credit-Rate.
+
+            PERFORM COMPUTE-TUITION.
+
+            MOVE WS-Tuition-Due TO WS-Tuition-Due-Edited.
+            DISPLAY "Credit hours: " WS-Total-Credit-Hours.
+            DISPLAY "Tuition due:  " WS-Tuition-Due-Edited.
+
+            DISPLAY "Did the student withdraw mid-term (Y/N)? "
+                    WITH NO ADVANCING.
+            ACCEPT WS-Withdrew-SW.
+            IF Withdrew-Mid-Term
+                DISPLAY "Weeks completed out of " WS-Weeks-Total
+                        ": " WITH NO ADVANCING
+                ACCEPT WS-Weeks-Completed
+                PERFORM COMPUTE-PRORATION
+                MOVE WS-Prorated-Tuition TO WS-Prorated-Tuition-Edited
+                DISPLAY "Prorated tuition due: "
+                        WS-Prorated-Tuition-Edited
+            END-IF.
+
+            STOP RUN.
+
+      *>   stand-in transcript data for this demo program; a real run
+      *>   would load these from the enrollment records on StudentsFile
+       LOAD-SAMPLE-COURSES.
+           MOVE 3 TO WS-Course-Count.
+           MOVE "CS101 " TO coursedata(1).
+           MOVE "FALL25" TO course-term(1).
+           MOVE 3.0      TO course-credit-hours(1).
+           MOVE "A "     TO course-grade(1).
+
+           MOVE "MA201 " TO coursedata(2).
+           MOVE "FALL25" TO course-term(2).
+           MOVE 4.0      TO course-credit-hours(2).
+           MOVE "B+"     TO course-grade(2).
+
+           MOVE "EN110 " TO coursedata(3).
+           MOVE "FALL25" TO course-term(3).
+           MOVE 3.0      TO course-credit-hours(3).
+           MOVE "B "     TO course-grade(3).
+
+       SUM-CREDIT-HOURS.
+           ADD course-credit-hours(Crs-Idx) TO WS-Total-Credit-Hours
+               ON SIZE ERROR
+                   MOVE "MD-BASICS-TUITION-CALC"
+                       TO WS-ErrLog-Program
+                   MOVE "WS-TOTAL-CREDIT-HOURS"
+                       TO WS-ErrLog-Field
+                   MOVE "9104" TO WS-ErrLog-Reason-Code
+                   MOVE "size error accumulating credit hours"
+                       TO WS-ErrLog-Text
+                   PERFORM ERROR-LOG-WRITE
+           END-ADD.
+
+       COMPUTE-TUITION.
+           COMPUTE WS-Tuition-Due ROUNDED =
+                   WS-Total-Credit-Hours * WS-Per-Credit-Rate
+               ON SIZE ERROR
+                   MOVE "MD-BASICS-TUITION-CALC" TO WS-ErrLog-Program
+                   MOVE "WS-TUITION-DUE" TO WS-ErrLog-Field
+                   MOVE "E010" TO WS-ErrLog-Reason-Code
+                   MOVE "tuition amount overflow, amount not reliable"
+                       TO WS-ErrLog-Text
+                   PERFORM ERROR-LOG-WRITE
+                   DISPLAY "*** tuition amount overflow, "
+                           "amount not reliable - see error.log ***"
+           END-COMPUTE.
+
+       COMPUTE-PRORATION.
+      *>   charge only for the fraction of the term actually attended;
+      *>   ROUNDED keeps the result to the exact cent instead of
+      *>   truncating a fraction of a penny
+           COMPUTE WS-Prorated-Tuition ROUNDED =
+                   WS-Tuition-Due * WS-Weeks-Completed / WS-Weeks-Total
+               ON SIZE ERROR
+                   MOVE "MD-BASICS-TUITION-CALC" TO WS-ErrLog-Program
+                   MOVE "WS-PRORATED-TUITION" TO WS-ErrLog-Field
+                   MOVE "E011" TO WS-ErrLog-Reason-Code
+                   MOVE "prorated tuition overflow, amount not reliable"
+                       TO WS-ErrLog-Text
+                   PERFORM ERROR-LOG-WRITE
+                   DISPLAY "*** prorated tuition overflow, "
+                           "amount not reliable - see error.log ***"
+           END-COMPUTE.
+
+       COPY ERRLOG-PROC.
+       END PROGRAM md-basics-tuition-calc.
