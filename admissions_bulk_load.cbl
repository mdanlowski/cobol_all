@@ -0,0 +1,335 @@
+      ******************************************************************
+      * Author: mdski
+      * Date:   2026-08-08
+      * Purpose: education
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-bulk-load.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> new admissions arrive as a comma-separated file dropped by the
+      *> registrar's spreadsheet; the header row is skipped on read
+           SELECT  AdmissionsFile ASSIGN TO "admissions.csv"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-Admissions-Status.
+           SELECT  StudentsFile ASSIGN TO "students.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SF-Key
+                   FILE STATUS IS WS-File-Status.
+       COPY ERRLOG-SEL.
+       COPY AUDIT-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AdmissionsFile.
+       01  WS-Admissions-Line          PIC X(100).
+
+       FD  StudentsFile.
+       COPY STUDENT.
+
+       COPY ERRLOG-FD.
+       COPY AUDIT-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY STUDENT-WS.
+       COPY ERRLOG-WS.
+       COPY AUDIT-WS.
+       COPY CALENDAR-WS.
+       01  WS-Admissions-Status        PIC XX      VALUE SPACES.
+           88  FS-Admissions-OK                    VALUE "00".
+       01  WS-File-Status              PIC XX      VALUE SPACES.
+           88  FS-OK                               VALUE "00".
+           88  FS-FILE-NOT-FOUND                   VALUE "35".
+       01  WS-EOF-SW                   PIC X       VALUE "N".
+           88  EndOfAdmissions                     VALUE "Y".
+       01  WS-First-Line-SW            PIC X       VALUE "Y".
+           88  Header-Not-Yet-Read                 VALUE "Y".
+       01  WS-Next-StuID               PIC 99      VALUE ZERO.
+       01  WS-Accepted-Count           PIC 9(5)    VALUE ZERO.
+       01  WS-Rejected-Count           PIC 9(5)    VALUE ZERO.
+
+      *>   a populated WS-CSV-StuID means the registrar is sending back
+      *>   a changed row for a student already on file; blank means a
+      *>   new admission, same as before this column was added
+       01  WS-CSV-Fields.
+           02  WS-CSV-StuID            PIC X(2).
+           02  WS-CSV-StuID-N REDEFINES WS-CSV-StuID PIC 99.
+           02  WS-CSV-Name             PIC X(10).
+           02  WS-CSV-Surname          PIC X(10).
+           02  WS-CSV-Dob              PIC X(8).
+           02  WS-CSV-Gender           PIC X.
+           02  WS-CSV-Address          PIC X(30).
+           02  WS-CSV-Phone            PIC X(12).
+       01  WS-Existing-Student-SW      PIC X       VALUE "N".
+           88  Existing-Student                    VALUE "Y".
+       01  WS-Write-Ok-SW               PIC X      VALUE "N".
+           88  Write-Ok                            VALUE "Y".
+
+       01  WS-DOB-Parts.
+           02  WS-DOB-Yr               PIC 9(4).
+           02  WS-DOB-Mon              PIC 99.
+           02  WS-DOB-Day              PIC 99.
+       01  WS-DOB-Max-Day              PIC 99.
+       01  WS-DOB-Valid-SW             PIC X       VALUE "N".
+           88  DOB-Valid                           VALUE "Y".
+       01  WS-Row-Valid-SW             PIC X       VALUE "Y".
+           88  Row-Valid                           VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "====BULK ADMISSIONS LOAD====".
+            MOVE 0 TO RETURN-CODE.
+            PERFORM FIND-NEXT-ID.
+            PERFORM OPEN-FOR-LOAD.
+            IF NOT FS-Admissions-OK
+                DISPLAY "  *** unable to open admissions.csv, status "
+                        WS-Admissions-Status " ***"
+                MOVE 8 TO RETURN-CODE
+                SET EndOfAdmissions TO TRUE
+            END-IF.
+            PERFORM READ-ADMISSIONS-LOOP UNTIL EndOfAdmissions.
+            CLOSE AdmissionsFile.
+            CLOSE StudentsFile.
+
+            DISPLAY "  " WS-Accepted-Count " record(s) admitted."
+            DISPLAY "  " WS-Rejected-Count " record(s) rejected, "
+                    "see error.log."
+            IF RETURN-CODE = 0 AND WS-Rejected-Count > ZERO
+                MOVE 4 TO RETURN-CODE
+            END-IF.
+            GOBACK.
+
+       FIND-NEXT-ID.
+      *>   continue the StuID sequence from the highest one already on
+      *>   file, same as the single-record intake in md-basics-writebuffer
+           MOVE ZERO TO WS-Next-StuID.
+           OPEN INPUT StudentsFile.
+           IF FS-OK
+               PERFORM UNTIL WS-File-Status = "10"
+                   READ StudentsFile NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-File-Status
+                       NOT AT END
+                           IF StuID > WS-Next-StuID
+                               MOVE StuID TO WS-Next-StuID
+                           END-IF
+                   END-READ
+                   IF NOT FS-OK AND WS-File-Status NOT = "10"
+                       PERFORM CHECK-FILE-STATUS
+                       MOVE "10" TO WS-File-Status
+                   END-IF
+               END-PERFORM
+               CLOSE StudentsFile
+           ELSE
+      *>           a first-ever run with no students.dat yet is not an
+      *>           error - WS-Next-StuID is left ZERO and the load
+      *>           starts the sequence at 1, same as OPEN-FOR-LOAD below
+               IF NOT FS-FILE-NOT-FOUND
+                   PERFORM CHECK-FILE-STATUS
+               END-IF
+           END-IF.
+
+       OPEN-FOR-LOAD.
+           OPEN INPUT AdmissionsFile.
+           OPEN I-O StudentsFile.
+           IF FS-FILE-NOT-FOUND
+               OPEN OUTPUT StudentsFile
+           ELSE
+               IF NOT FS-OK
+                   PERFORM CHECK-FILE-STATUS
+                   DISPLAY "  *** unable to open students.dat, status "
+                           WS-File-Status " ***"
+                   MOVE 8 TO RETURN-CODE
+                   SET EndOfAdmissions TO TRUE
+               END-IF
+           END-IF.
+
+       READ-ADMISSIONS-LOOP.
+           READ AdmissionsFile
+               AT END
+                   SET EndOfAdmissions TO TRUE
+               NOT AT END
+                   IF Header-Not-Yet-Read
+                       MOVE "N" TO WS-First-Line-SW
+                   ELSE
+                       PERFORM LOAD-ONE-ADMISSION
+                   END-IF
+           END-READ.
+
+       LOAD-ONE-ADMISSION.
+           MOVE "Y" TO WS-Row-Valid-SW
+           UNSTRING WS-Admissions-Line DELIMITED BY ","
+               INTO WS-CSV-StuID, WS-CSV-Name, WS-CSV-Surname,
+                    WS-CSV-Dob, WS-CSV-Gender, WS-CSV-Address,
+                    WS-CSV-Phone
+           END-UNSTRING
+
+           IF WS-CSV-StuID NUMERIC AND WS-CSV-StuID-N > ZERO
+               SET Existing-Student TO TRUE
+           ELSE
+               MOVE "N" TO WS-Existing-Student-SW
+           END-IF
+
+           PERFORM VALIDATE-ADMISSION-ROW
+           IF Row-Valid
+               MOVE "N" TO WS-Write-Ok-SW
+               IF Existing-Student
+                   PERFORM REWRITE-EXISTING-STUDENT
+               ELSE
+                   PERFORM ADD-ADMITTED-STUDENT
+               END-IF
+               IF Write-Ok
+                   ADD 1 TO WS-Accepted-Count
+               ELSE
+                   ADD 1 TO WS-Rejected-Count
+               END-IF
+           ELSE
+               ADD 1 TO WS-Rejected-Count
+           END-IF.
+
+       VALIDATE-ADMISSION-ROW.
+           IF WS-CSV-Dob NOT NUMERIC
+               MOVE "N" TO WS-Row-Valid-SW
+               MOVE "WS-CSV-Dob"      TO WS-ErrLog-Field
+               MOVE "9001"            TO WS-ErrLog-Reason-Code
+               MOVE "non-numeric date of birth in admissions row"
+                                      TO WS-ErrLog-Text
+               PERFORM LOG-REJECTED-ROW
+           ELSE
+               MOVE WS-CSV-Dob TO WS-Student-dob
+               PERFORM VALIDATE-DOB
+               IF NOT DOB-Valid
+                   MOVE "N" TO WS-Row-Valid-SW
+                   MOVE "WS-CSV-Dob"  TO WS-ErrLog-Field
+                   MOVE "9002"        TO WS-ErrLog-Reason-Code
+                   MOVE "invalid calendar date in admissions row"
+                                      TO WS-ErrLog-Text
+                   PERFORM LOG-REJECTED-ROW
+               END-IF
+           END-IF.
+
+           MOVE WS-CSV-Gender TO WS-Student-gender.
+           IF NOT VALID-GENDER-CODE
+               MOVE "N" TO WS-Row-Valid-SW
+               MOVE "WS-CSV-Gender"   TO WS-ErrLog-Field
+               MOVE "9003"            TO WS-ErrLog-Reason-Code
+               MOVE "invalid gender code in admissions row"
+                                      TO WS-ErrLog-Text
+               PERFORM LOG-REJECTED-ROW
+           END-IF.
+
+       LOG-REJECTED-ROW.
+           MOVE "MD-BASICS-BULK-LOAD" TO WS-ErrLog-Program.
+           PERFORM ERROR-LOG-WRITE.
+
+       ADD-ADMITTED-STUDENT.
+           ADD 1 TO WS-Next-StuID.
+           MOVE "M"                TO WS-Student-Record-Type.
+           MOVE WS-Next-StuID      TO WS-Student-id.
+           MOVE WS-CSV-Name        TO WS-Student-name.
+           MOVE WS-CSV-Surname     TO WS-Student-surname.
+           MOVE WS-CSV-Dob         TO WS-Student-dob.
+           MOVE WS-CSV-Gender      TO WS-Student-gender.
+           MOVE WS-CSV-Address     TO WS-Student-address.
+           MOVE WS-CSV-Phone       TO WS-Student-phone.
+           MOVE "A"                TO WS-Student-status.
+
+           WRITE StudentDetailsBuffer FROM WS-Student
+               INVALID KEY
+                   DISPLAY "  *** unable to write StuID "
+                           WS-Student-id ", status "
+                           WS-File-Status " ***"
+               NOT INVALID KEY
+                   DISPLAY "  admitted student " WS-Student-id " "
+                           WS-Student-surname
+                   MOVE WS-Student-id TO WS-Audit-StuID
+                   MOVE "ADD"         TO WS-Audit-Action
+                   MOVE SPACES        TO WS-Audit-Before
+                   MOVE WS-Student    TO WS-Audit-After
+                   PERFORM AUDIT-LOG-WRITE
+                   SET Write-Ok TO TRUE
+           END-WRITE.
+
+       REWRITE-EXISTING-STUDENT.
+      *>   a CSV row carrying a StuID is the registrar sending back a
+      *>   correction rather than a new admission - read the master
+      *>   record first so an unknown StuID is rejected the same way
+      *>   a bad date or gender code is, then REWRITE it in place
+           SET SF-Master-Record TO TRUE.
+           MOVE WS-CSV-StuID-N TO StuID.
+           MOVE ZERO           TO SF-Key-Seq.
+           READ StudentsFile INTO WS-Student
+               INVALID KEY
+                   PERFORM CHECK-FILE-STATUS
+                   MOVE "WS-CSV-StuID" TO WS-ErrLog-Field
+                   MOVE "9004"         TO WS-ErrLog-Reason-Code
+                   MOVE "StuID in admissions row not on file"
+                                       TO WS-ErrLog-Text
+                   PERFORM LOG-REJECTED-ROW
+               NOT INVALID KEY
+                   MOVE WS-Student     TO WS-Audit-Before
+                   MOVE WS-CSV-Name    TO WS-Student-name
+                   MOVE WS-CSV-Surname TO WS-Student-surname
+                   MOVE WS-CSV-Dob     TO WS-Student-dob
+                   MOVE WS-CSV-Gender  TO WS-Student-gender
+                   MOVE WS-CSV-Address TO WS-Student-address
+                   MOVE WS-CSV-Phone   TO WS-Student-phone
+                   REWRITE StudentDetailsBuffer FROM WS-Student
+                       INVALID KEY
+                           DISPLAY "  *** unable to update StuID "
+                                   WS-Student-id ", status "
+                                   WS-File-Status " ***"
+                       NOT INVALID KEY
+                           DISPLAY "  updated student " WS-Student-id
+                                   " " WS-Student-surname
+                           MOVE WS-Student-id TO WS-Audit-StuID
+                           MOVE "UPDATE"      TO WS-Audit-Action
+                           MOVE WS-Student    TO WS-Audit-After
+                           PERFORM AUDIT-LOG-WRITE
+                           SET Write-Ok TO TRUE
+                   END-REWRITE
+           END-READ.
+
+       VALIDATE-DOB.
+      *>   reject anything that is not a real calendar date, same rule
+      *>   the single-record intake pass applies in md-basics-writebuffer
+           MOVE "N" TO WS-DOB-Valid-SW.
+           MOVE WS-Student-dob(1:4) TO WS-DOB-Yr.
+           MOVE WS-Student-dob(5:2) TO WS-DOB-Mon.
+           MOVE WS-Student-dob(7:2) TO WS-DOB-Day.
+
+           IF WS-DOB-Yr < 1900 OR WS-DOB-Yr > 2099
+               EXIT PARAGRAPH
+           END-IF.
+           IF WS-DOB-Mon < 1 OR WS-DOB-Mon > 12
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM DETERMINE-LEAP-YEAR.
+           EVALUATE WS-DOB-Mon
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DOB-Max-Day
+               WHEN 2
+                   IF Leap-Year
+                       MOVE 29 TO WS-DOB-Max-Day
+                   ELSE
+                       MOVE 28 TO WS-DOB-Max-Day
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DOB-Max-Day
+           END-EVALUATE.
+
+           IF WS-DOB-Day >= 1 AND WS-DOB-Day <= WS-DOB-Max-Day
+               SET DOB-Valid TO TRUE
+           END-IF.
+
+       COPY ERRLOG-PROC.
+       COPY AUDIT-PROC.
+       COPY CALENDAR-PROC.
+       COPY FILESTAT-PROC.
+
+       END PROGRAM md-basics-bulk-load.
