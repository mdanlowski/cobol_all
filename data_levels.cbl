@@ -1,28 +1,143 @@
-      ******************************************************************
-      * Author: mdski
-      * Date:
-      * Purpose: education
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. md-basics-data-lvls.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  WS-Student.
-           02  WS-Student-name        PIC A(10)   VALUE "Name".
-           02  WS-Student-surname     PIC A(10)   VALUE "Surname".
-           02  WS-Student-dateob.
-               03  dateob-yr        PIC 9(4)    VALUE 1995.
-               03  dateob-mon       PIC 9(2)    VALUE 04.
-               03  dateob-day       PIC 9(2)    VALUE 25.
-           02  WS-Student-courses.
-               03  coursedata       PIC X(10).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY WS-Student.
-
-            STOP RUN.
-
-       END PROGRAM md-basics-data-lvls.
+      ******************************************************************
+      * Author: mdski
+      * Date:
+      * Purpose: education
+      * Tectonics: cobc
+      * 2026-08-08  WS-Student-courses grew from a single coursedata
+      *             field into a real table of enrollment entries so a
+      *             student can carry a full transcript.
+      * 2026-08-08  Added a credit-hour-weighted GPA routine over the
+      *             transcript table.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-data-lvls.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY ERRLOG-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ERRLOG-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRLOG-WS.
+       01  WS-Student.
+           02  WS-Student-name        PIC A(10)   VALUE "Name".
+           02  WS-Student-surname     PIC A(10)   VALUE "Surname".
+           02  WS-Student-dateob.
+               03  dateob-yr        PIC 9(4)    VALUE 1995.
+               03  dateob-mon       PIC 9(2)    VALUE 04.
+               03  dateob-day       PIC 9(2)    VALUE 25.
+
+       COPY COURSE-WS.
+
+       01  WS-GPA-Calc.
+           02  WS-Grade-Points          PIC 9V99    COMP-3 VALUE ZERO.
+           02  WS-Quality-Points        PIC 9(4)V99 COMP-3 VALUE ZERO.
+           02  WS-Total-Credit-Hours    PIC 9(3)V9  COMP-3 VALUE ZERO.
+           02  WS-GPA                   PIC 9V99    COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM LOAD-SAMPLE-COURSES.
+
+            DISPLAY WS-Student-name SPACE WS-Student-surname.
+            DISPLAY WS-Student-dateob.
+            PERFORM DISPLAY-TRANSCRIPT
+                VARYING Crs-Idx FROM 1 BY 1
+                UNTIL Crs-Idx > WS-Course-Count.
+
+            PERFORM COMPUTE-GPA
+                VARYING Crs-Idx FROM 1 BY 1
+                UNTIL Crs-Idx > WS-Course-Count.
+            IF WS-Total-Credit-Hours > ZERO
+                COMPUTE WS-GPA ROUNDED =
+                    WS-Quality-Points / WS-Total-Credit-Hours
+                    ON SIZE ERROR
+                        MOVE "MD-BASICS-DATA-LVLS"
+                            TO WS-ErrLog-Program
+                        MOVE "WS-GPA" TO WS-ErrLog-Field
+                        MOVE "9102"   TO WS-ErrLog-Reason-Code
+                        MOVE "size error computing GPA"
+                            TO WS-ErrLog-Text
+                        PERFORM ERROR-LOG-WRITE
+                END-COMPUTE
+            END-IF.
+            DISPLAY "Credit hours: " WS-Total-Credit-Hours
+                    "  GPA: " WS-GPA.
+
+            STOP RUN.
+
+      *>   stand-in transcript data for this demo program; a real run
+      *>   would load these from the enrollment records on StudentsFile
+       LOAD-SAMPLE-COURSES.
+           MOVE 3 TO WS-Course-Count.
+           MOVE "CS101 " TO coursedata(1).
+           MOVE "FALL25" TO course-term(1).
+           MOVE 3.0      TO course-credit-hours(1).
+           MOVE "A "     TO course-grade(1).
+
+           MOVE "MA201 " TO coursedata(2).
+           MOVE "FALL25" TO course-term(2).
+           MOVE 4.0      TO course-credit-hours(2).
+           MOVE "B+"     TO course-grade(2).
+
+           MOVE "EN110 " TO coursedata(3).
+           MOVE "FALL25" TO course-term(3).
+           MOVE 3.0      TO course-credit-hours(3).
+           MOVE "B "     TO course-grade(3).
+
+       DISPLAY-TRANSCRIPT.
+           DISPLAY "  " coursedata(Crs-Idx) SPACE
+                   course-term(Crs-Idx) SPACE
+                   course-credit-hours(Crs-Idx) SPACE
+                   course-grade(Crs-Idx).
+
+      *>   convert one transcript line's letter grade to grade points
+      *>   and fold it into the running credit-hour-weighted totals
+       COMPUTE-GPA.
+           PERFORM GRADE-TO-POINTS.
+           COMPUTE WS-Quality-Points =
+               WS-Quality-Points +
+               (WS-Grade-Points * course-credit-hours(Crs-Idx))
+               ON SIZE ERROR
+                   MOVE "MD-BASICS-DATA-LVLS"
+                       TO WS-ErrLog-Program
+                   MOVE "WS-QUALITY-POINTS" TO WS-ErrLog-Field
+                   MOVE "9103"              TO WS-ErrLog-Reason-Code
+                   MOVE "size error accumulating quality points"
+                       TO WS-ErrLog-Text
+                   PERFORM ERROR-LOG-WRITE
+           END-COMPUTE.
+           ADD course-credit-hours(Crs-Idx) TO WS-Total-Credit-Hours
+               ON SIZE ERROR
+                   MOVE "MD-BASICS-DATA-LVLS"
+                       TO WS-ErrLog-Program
+                   MOVE "WS-TOTAL-CREDIT-HOURS"
+                       TO WS-ErrLog-Field
+                   MOVE "9104" TO WS-ErrLog-Reason-Code
+                   MOVE "size error accumulating credit hours"
+                       TO WS-ErrLog-Text
+                   PERFORM ERROR-LOG-WRITE
+           END-ADD.
+
+       GRADE-TO-POINTS.
+           EVALUATE course-grade(Crs-Idx)
+               WHEN "A "  MOVE 4.00 TO WS-Grade-Points
+               WHEN "A-"  MOVE 3.67 TO WS-Grade-Points
+               WHEN "B+"  MOVE 3.33 TO WS-Grade-Points
+               WHEN "B "  MOVE 3.00 TO WS-Grade-Points
+               WHEN "B-"  MOVE 2.67 TO WS-Grade-Points
+               WHEN "C+"  MOVE 2.33 TO WS-Grade-Points
+               WHEN "C "  MOVE 2.00 TO WS-Grade-Points
+               WHEN "C-"  MOVE 1.67 TO WS-Grade-Points
+               WHEN "D "  MOVE 1.00 TO WS-Grade-Points
+               WHEN "F "  MOVE 0.00 TO WS-Grade-Points
+               WHEN OTHER MOVE 0.00 TO WS-Grade-Points
+           END-EVALUATE.
+
+       COPY ERRLOG-PROC.
+
+       END PROGRAM md-basics-data-lvls.
