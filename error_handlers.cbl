@@ -1,24 +1,43 @@
-      ******************************************************************
-      * Author: mdski
-      * Date:
-      * Purpose: education
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. md-basics-error.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  Num     PIC 99      VALUE ZERO.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello errors".
-
-            ADD 500 TO Num
-               ON SIZE ERROR PERFORM ERRPROC.
-
-            STOP RUN.
-
-       ERRPROC.
-           DISPLAY "Assignment/size error!".
-       END PROGRAM md-basics-error.
+      ******************************************************************
+      * Author: mdski
+      * Date:
+      * Purpose: education
+      * Tectonics: cobc
+      * 2026-08-08  ERRPROC generalized into the shared ERROR-LOG-WRITE
+      *             routine so every arithmetic and file-handling
+      *             program can log to error.log the same way.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-error.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY ERRLOG-SEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ERRLOG-FD.
+
+       WORKING-STORAGE SECTION.
+       COPY ERRLOG-WS.
+       01  Num     PIC 99      VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Hello errors".
+
+            ADD 500 TO Num
+               ON SIZE ERROR
+                   MOVE "MD-BASICS-ERROR" TO WS-ErrLog-Program
+                   MOVE "NUM"             TO WS-ErrLog-Field
+                   MOVE "E001"            TO WS-ErrLog-Reason-Code
+                   MOVE "ADD 500 TO NUM caused a size error"
+                                          TO WS-ErrLog-Text
+                   PERFORM ERROR-LOG-WRITE
+                   DISPLAY "Assignment/size error! Logged to error.log."
+            END-ADD.
+
+            STOP RUN.
+
+       COPY ERRLOG-PROC.
+       END PROGRAM md-basics-error.
