@@ -21,6 +21,13 @@
        01  Text2   PIC X(4) VALUE "_$6A".
        01  Result1    PIC 99.
        01  Result2    PIC S99.
+      *tuition amount - packed decimal storage, edited for display
+       01  TuitionAmount           PIC 9(5)V99 COMP-3 VALUE 4250.
+       01  TuitionAmount-Edited    PIC $$$,$$9.99.
+      *fee amount and GPA - also packed decimal, same as tuition
+       01  FeeAmount               PIC 9(3)V99 COMP-3 VALUE 150.
+       01  FeeAmount-Edited        PIC $$$9.99.
+       01  GpaValue                PIC 9V99    COMP-3 VALUE 3.5.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "  Datatypes exercise:"
@@ -33,6 +40,12 @@
             DISPLAY "plain text:   ",Text1
             DISPLAY "alphanumeric: ",Text2.
 
+            MOVE TuitionAmount TO TuitionAmount-Edited
+            DISPLAY "tuition amount:      ",TuitionAmount-Edited
+            MOVE FeeAmount TO FeeAmount-Edited
+            DISPLAY "fee amount:          ",FeeAmount-Edited
+            DISPLAY "GPA (packed):        ",GpaValue.
+
             DISPLAY "1st number: "
             ACCEPT Num1
             DISPLAY "2nd number: "
