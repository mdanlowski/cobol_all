@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author: mdski
+      * Date:   2026-08-08
+      * Purpose: education
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. md-basics-age-report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT  StudentsFile ASSIGN TO "students.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS SF-Key
+                   FILE STATUS IS WS-File-Status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  StudentsFile.
+       COPY STUDENT.
+
+       WORKING-STORAGE SECTION.
+       COPY STUDENT-WS.
+       COPY CALENDAR-WS.
+       01  WS-File-Status              PIC XX      VALUE SPACES.
+           88  FS-OK                               VALUE "00".
+       01  WS-EOF-SW                   PIC X       VALUE "N".
+           88  EndOfFile                           VALUE "Y".
+
+       01  WS-Today.
+           02  WS-Today-Yr             PIC 9(4).
+           02  WS-Today-Mon            PIC 99.
+           02  WS-Today-Day            PIC 99.
+
+       01  WS-DOB-Parts.
+           02  WS-DOB-Yr               PIC 9(4).
+           02  WS-DOB-Mon              PIC 99.
+           02  WS-DOB-Day              PIC 99.
+
+       01  WS-This-Age                 PIC 9(3).
+
+       01  WS-Age-Brackets.
+           02  WS-Bracket-Under-18     PIC 9(5)    VALUE ZERO.
+           02  WS-Bracket-18-21        PIC 9(5)    VALUE ZERO.
+           02  WS-Bracket-22-25        PIC 9(5)    VALUE ZERO.
+           02  WS-Bracket-26-Up        PIC 9(5)    VALUE ZERO.
+
+       01  WS-Total-Count              PIC 9(5)    VALUE ZERO.
+       01  WS-Leap-Birth-Count         PIC 9(5)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "====AGE-BRACKET DEMOGRAPHIC REPORT====".
+            ACCEPT WS-Today FROM DATE YYYYMMDD.
+
+            MOVE 0 TO RETURN-CODE.
+            OPEN INPUT StudentsFile.
+            IF NOT FS-OK
+                DISPLAY "  *** unable to open students.dat, status "
+                        WS-File-Status " ***"
+                MOVE 8 TO RETURN-CODE
+            ELSE
+                PERFORM UNTIL EndOfFile
+                    READ StudentsFile NEXT RECORD
+                        INTO WS-Student
+                        AT END
+                            SET EndOfFile TO TRUE
+                        NOT AT END
+                            IF WS-Master-Record
+                                PERFORM TALLY-AGE-BRACKET
+                            END-IF
+                    END-READ
+                    IF NOT EndOfFile AND NOT FS-OK
+                        PERFORM CHECK-FILE-STATUS
+                        MOVE 8 TO RETURN-CODE
+                        SET EndOfFile TO TRUE
+                    END-IF
+                END-PERFORM
+                CLOSE StudentsFile
+                PERFORM PRINT-BRACKET-REPORT
+            END-IF.
+
+            STOP RUN.
+
+       TALLY-AGE-BRACKET.
+           ADD 1 TO WS-Total-Count.
+           PERFORM COMPUTE-AGE.
+           PERFORM DETERMINE-LEAP-YEAR.
+           IF Leap-Year
+               ADD 1 TO WS-Leap-Birth-Count
+           END-IF.
+           EVALUATE TRUE
+               WHEN WS-This-Age < 18
+                   ADD 1 TO WS-Bracket-Under-18
+               WHEN WS-This-Age < 22
+                   ADD 1 TO WS-Bracket-18-21
+               WHEN WS-This-Age < 26
+                   ADD 1 TO WS-Bracket-22-25
+               WHEN OTHER
+                   ADD 1 TO WS-Bracket-26-Up
+           END-EVALUATE.
+
+       COMPUTE-AGE.
+      *>   age in whole years as of today, from WS-Student-dob YYYYMMDD
+           MOVE WS-Student-dob(1:4) TO WS-DOB-Yr.
+           MOVE WS-Student-dob(5:2) TO WS-DOB-Mon.
+           MOVE WS-Student-dob(7:2) TO WS-DOB-Day.
+
+           COMPUTE WS-This-Age = WS-Today-Yr - WS-DOB-Yr.
+           IF WS-Today-Mon < WS-DOB-Mon
+               SUBTRACT 1 FROM WS-This-Age
+           ELSE
+               IF WS-Today-Mon = WS-DOB-Mon AND
+                  WS-Today-Day < WS-DOB-Day
+                   SUBTRACT 1 FROM WS-This-Age
+               END-IF
+           END-IF.
+
+       PRINT-BRACKET-REPORT.
+           DISPLAY "Total students:   " WS-Total-Count.
+           DISPLAY "  Under 18:       " WS-Bracket-Under-18.
+           DISPLAY "  18 - 21:        " WS-Bracket-18-21.
+           DISPLAY "  22 - 25:        " WS-Bracket-22-25.
+           DISPLAY "  26 and over:    " WS-Bracket-26-Up.
+           DISPLAY "  Born leap year: " WS-Leap-Birth-Count.
+
+       COPY CALENDAR-PROC.
+       COPY FILESTAT-PROC.
+
+       END PROGRAM md-basics-age-report.
